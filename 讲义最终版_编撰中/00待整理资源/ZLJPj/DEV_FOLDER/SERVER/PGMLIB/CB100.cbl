@@ -0,0 +1,143 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CB100.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - LISTS ALL 5
+000100*                       CPBIS005 EFFECTIVE-DATE SLOTS
+000110*                       PER PRODUCT CODE, MARKING ANY
+000120*                       SLOT NOT YET IN USE
+000130*  2026-08-09  K.SATO   WIDENED SL-STATUS TO 6 BYTES - THE
+000140*                       5-BYTE FIELD WAS TRUNCATING BOTH
+000150*                       "UNUSED" AND "IN USE" ON THE REPORT
+000160******************************************************
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT CPBIS005-FILE ASSIGN TO CPBISIN
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS SEQUENTIAL
+000230         RECORD KEY IS CB5-識別コード.
+000240     SELECT CB100-RPT ASSIGN TO CB100RPT.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  CPBIS005-FILE
+000280     RECORDING MODE IS F
+000290     LABEL RECORDS ARE STANDARD.
+000300 01  CB5-REC.
+000310     COPY CPBIS005.
+000320 FD  CB100-RPT
+000330     RECORDING MODE IS F
+000340     LABEL RECORDS ARE STANDARD.
+000350 01  CB100-RPT-REC               PIC X(080).
+000360 WORKING-STORAGE SECTION.
+000370 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000380     88 WS-EOF                      VALUE "Y".
+000390 77  WS-SLOT-IDX         PIC 9(001) COMP.
+000400 01  WS-SLOT-COPY.
+000410     03 WS-SLOT-FROM.
+000420        05 WS-SLOT-SEIKI     PIC S9(1).
+000430        05 WS-SLOT-NENGET    PIC X(6).
+000440     03 WS-SLOT-SISAN        PIC X(7).
+000450     03 WS-SLOT-DOSOHOKEN.
+000460        05 WS-SLOT-HOKKAI    PIC X(1).
+000470        05 WS-SLOT-HOKRYO    PIC X(3).
+000480        05 WS-SLOT-MANRYO    PIC X(8).
+000490     03 WS-SLOT-SHINYOHOKEN.
+000500        05 WS-SLOT-RISEKBN   PIC X(1).
+000510        05 WS-SLOT-KIKAIKBN  PIC X(2).
+000520        05 WS-SLOT-KISHUBAN  PIC X(2).
+000530     03 FILLER               PIC X(7).
+000540 01  WS-HEADER-LINE.
+000550     03 FILLER           PIC X(007) VALUE "PRODUCT".
+000560     03 FILLER           PIC X(002) VALUE SPACES.
+000570     03 HL-SHOHIN        PIC X(004).
+000580     03 FILLER           PIC X(002) VALUE SPACES.
+000590     03 HL-MIKOMI        PIC X(004).
+000600     03 FILLER           PIC X(047) VALUE SPACES.
+000610 01  WS-SLOT-LINE.
+000620     03 FILLER           PIC X(003) VALUE SPACES.
+000630     03 SL-IDX           PIC 9(001).
+000640     03 FILLER           PIC X(002) VALUE SPACES.
+000650     03 SL-FROMDT        PIC X(007).
+000660     03 FILLER           PIC X(002) VALUE SPACES.
+000670     03 SL-SISAN         PIC X(007).
+000680     03 FILLER           PIC X(002) VALUE SPACES.
+000690     03 SL-HOKKAI        PIC X(001).
+000700     03 SL-HOKRYO        PIC X(003).
+000710     03 FILLER           PIC X(002) VALUE SPACES.
+000720     03 SL-MANRYO         PIC X(008).
+000730     03 FILLER           PIC X(002) VALUE SPACES.
+000740     03 SL-STATUS        PIC X(006).
+000750******************************************************
+000760* PROCEDURE DIVISION
+000770******************************************************
+000780 PROCEDURE DIVISION.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-PROCESS-PRODUCT THRU 2000-EXIT
+000820         UNTIL WS-EOF.
+000830     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000840     STOP RUN.
+000850******************************************************
+000860* 1000-INITIALIZE - OPEN FILES, PRIME THE FIRST READ
+000870******************************************************
+000880 1000-INITIALIZE.
+000890     OPEN INPUT CPBIS005-FILE.
+000900     OPEN OUTPUT CB100-RPT.
+000910     READ CPBIS005-FILE
+000920         AT END MOVE "Y" TO WS-EOF-SW
+000930     END-READ.
+000940 1000-EXIT.
+000950     EXIT.
+000960******************************************************
+000970* 2000-PROCESS-PRODUCT - PRINT ONE PRODUCT'S 5 SLOTS
+000980******************************************************
+000990 2000-PROCESS-PRODUCT.
+001000     MOVE CB5-シャープ商品コード TO HL-SHOHIN.
+001010     MOVE CB5-識別コード TO HL-MIKOMI.
+001020     WRITE CB100-RPT-REC FROM WS-HEADER-LINE.
+001030     PERFORM 2100-PRINT-SLOT THRU 2100-EXIT
+001040         VARYING WS-SLOT-IDX FROM 1 BY 1
+001050         UNTIL WS-SLOT-IDX > 5.
+001060     READ CPBIS005-FILE
+001070         AT END MOVE "Y" TO WS-EOF-SW
+001080     END-READ.
+001090 2000-EXIT.
+001100     EXIT.
+001110******************************************************
+001120* 2100-PRINT-SLOT - ONE 適用範囲 SLOT, BLANK IF UNUSED
+001130******************************************************
+001140 2100-PRINT-SLOT.
+001150     MOVE WS-SLOT-IDX TO SL-IDX.
+001160     MOVE CB5-適用範囲(WS-SLOT-IDX) TO WS-SLOT-COPY.
+001170     IF WS-SLOT-SISAN = SPACES
+001180         MOVE SPACES TO SL-FROMDT
+001190         MOVE SPACES TO SL-SISAN
+001200         MOVE SPACES TO SL-HOKKAI
+001210         MOVE SPACES TO SL-HOKRYO
+001220         MOVE SPACES TO SL-MANRYO
+001230         MOVE "UNUSED" TO SL-STATUS
+001240     ELSE
+001250         MOVE WS-SLOT-SEIKI TO SL-FROMDT(1:1)
+001260         MOVE WS-SLOT-NENGET TO SL-FROMDT(2:6)
+001270         MOVE WS-SLOT-SISAN TO SL-SISAN
+001280         MOVE WS-SLOT-HOKKAI TO SL-HOKKAI
+001290         MOVE WS-SLOT-HOKRYO TO SL-HOKRYO
+001300         MOVE WS-SLOT-MANRYO TO SL-MANRYO
+001310         MOVE "IN USE" TO SL-STATUS
+001320     END-IF.
+001330     WRITE CB100-RPT-REC FROM WS-SLOT-LINE.
+001340 2100-EXIT.
+001350     EXIT.
+001360******************************************************
+001370* 3000-TERMINATE - CLOSE UP THE FILES
+001380******************************************************
+001390 3000-TERMINATE.
+001400     CLOSE CPBIS005-FILE.
+001410     CLOSE CB100-RPT.
+001420 3000-EXIT.
+001430     EXIT.
