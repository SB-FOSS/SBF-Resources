@@ -0,0 +1,211 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CB103.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - LOOKS UP A
+000100*                       CPBIS005 PRODUCT BY 識別コード
+000110*                       OR BY シャープ商品コード AND
+000120*                       PRINTS ITS CURRENT (MOST
+000130*                       RECENTLY USED) 適用範囲 SLOT
+000140******************************************************
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT CPBIS005-FILE ASSIGN TO CPBISIN
+000190         ORGANIZATION IS INDEXED
+000200         ACCESS MODE IS DYNAMIC
+000210         RECORD KEY IS CB5-識別コード.
+000220     SELECT LOOKUP-REQ-FILE ASSIGN TO CB103REQ.
+000230     SELECT CB103-RPT ASSIGN TO CB103RPT.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  CPBIS005-FILE
+000270     RECORDING MODE IS F
+000280     LABEL RECORDS ARE STANDARD.
+000290 01  CB5-REC.
+000300     COPY CPBIS005.
+000310 FD  LOOKUP-REQ-FILE
+000320     RECORDING MODE IS F
+000330     LABEL RECORDS ARE STANDARD.
+000340 01  LOOKUP-REQ-REC.
+000350     03 LR-識別コード         PIC X(4).
+000360     03 LR-シャープ商品コード PIC X(4).
+000370 FD  CB103-RPT
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  CB103-RPT-REC              PIC X(080).
+000410 WORKING-STORAGE SECTION.
+000420 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000430     88 WS-EOF                      VALUE "Y".
+000435 77  WS-SCAN-EOF-SW      PIC X(001) VALUE "N".
+000436     88 WS-SCAN-EOF                 VALUE "Y".
+000440 77  WS-FOUND-SW         PIC X(001) VALUE "N".
+000450     88 WS-FOUND                    VALUE "Y".
+000460 77  WS-SLOT-IDX         PIC 9(001) COMP.
+000470 77  WS-CURR-IDX         PIC 9(001) COMP VALUE ZERO.
+000480 01  WS-SLOT-COPY.
+000490     03 WS-SLOT-FROM.
+000500        05 WS-SLOT-SEIKI     PIC S9(1).
+000510        05 WS-SLOT-NENGET    PIC X(6).
+000520     03 WS-SLOT-SISAN        PIC X(7).
+000530     03 WS-SLOT-DOSOHOKEN.
+000540        05 WS-SLOT-HOKKAI    PIC X(1).
+000550        05 WS-SLOT-HOKRYO    PIC X(3).
+000560        05 WS-SLOT-MANRYO    PIC X(8).
+000570     03 WS-SLOT-SHINYOHOKEN.
+000580        05 WS-SLOT-RISEKBN   PIC X(1).
+000590        05 WS-SLOT-KIKAIKBN  PIC X(2).
+000600        05 WS-SLOT-KISHUBAN  PIC X(2).
+000610     03 FILLER               PIC X(7).
+000620 01  WS-MSG-LINE             PIC X(080).
+000630 01  WS-DETAIL-LINE.
+000640     03 FILLER           PIC X(007) VALUE "PRODUCT".
+000650     03 FILLER           PIC X(002) VALUE SPACES.
+000660     03 DL-SHOHIN        PIC X(004).
+000670     03 FILLER           PIC X(002) VALUE SPACES.
+000680     03 DL-MIKOMI        PIC X(004).
+000690     03 FILLER           PIC X(002) VALUE SPACES.
+000700     03 DL-SISAN         PIC X(007).
+000710     03 FILLER           PIC X(002) VALUE SPACES.
+000720     03 DL-HOKKAI        PIC X(001).
+000730     03 DL-HOKRYO        PIC X(003).
+000740     03 FILLER           PIC X(002) VALUE SPACES.
+000750     03 DL-MANRYO        PIC X(008).
+000760     03 FILLER           PIC X(031) VALUE SPACES.
+000770******************************************************
+000780* PROCEDURE DIVISION
+000790******************************************************
+000800 PROCEDURE DIVISION.
+000810 0000-MAINLINE.
+000820     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000830     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+000840         UNTIL WS-EOF.
+000850     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000860     STOP RUN.
+000870******************************************************
+000880* 1000-INITIALIZE - OPEN FILES, PRIME THE FIRST READ
+000890******************************************************
+000900 1000-INITIALIZE.
+000910     OPEN INPUT CPBIS005-FILE.
+000920     OPEN INPUT LOOKUP-REQ-FILE.
+000930     OPEN OUTPUT CB103-RPT.
+000940     READ LOOKUP-REQ-FILE
+000950         AT END MOVE "Y" TO WS-EOF-SW
+000960     END-READ.
+000970 1000-EXIT.
+000980     EXIT.
+000990******************************************************
+001000* 2000-PROCESS-REQUEST - LOOK UP ONE PRODUCT EITHER WAY
+001010******************************************************
+001020 2000-PROCESS-REQUEST.
+001030     MOVE "N" TO WS-FOUND-SW.
+001040     IF LR-識別コード NOT = SPACES
+001050         PERFORM 2100-FIND-BY-ID THRU 2100-EXIT
+001060     ELSE
+001070         PERFORM 2200-FIND-BY-SHOHIN THRU 2200-EXIT
+001080     END-IF.
+001090     IF WS-FOUND
+001100         PERFORM 2300-PRINT-CURRENT THRU 2300-EXIT
+001110     ELSE
+001120         MOVE "CB103 - NO MATCHING CPBIS005 RECORD FOR: "
+001130             TO WS-MSG-LINE
+001140         IF LR-識別コード NOT = SPACES
+001150             MOVE LR-識別コード TO WS-MSG-LINE(44:4)
+001160         ELSE
+001170             MOVE LR-シャープ商品コード
+001175                 TO WS-MSG-LINE(44:4)
+001180         END-IF
+001190         WRITE CB103-RPT-REC FROM WS-MSG-LINE
+001200     END-IF.
+001210     READ LOOKUP-REQ-FILE
+001220         AT END MOVE "Y" TO WS-EOF-SW
+001230     END-READ.
+001240 2000-EXIT.
+001250     EXIT.
+001260******************************************************
+001270* 2100-FIND-BY-ID - DIRECT KEYED READ ON 識別コード
+001280******************************************************
+001290 2100-FIND-BY-ID.
+001300     MOVE LR-識別コード TO CB5-識別コード.
+001310     READ CPBIS005-FILE
+001320         INVALID KEY
+001330             MOVE "N" TO WS-FOUND-SW
+001340         NOT INVALID KEY
+001350             MOVE "Y" TO WS-FOUND-SW
+001360     END-READ.
+001370 2100-EXIT.
+001380     EXIT.
+001390******************************************************
+001400* 2200-FIND-BY-SHOHIN - SEQUENTIAL SCAN ON シャープ商品
+001410*                       コード, NO KEY DEFINED FOR IT
+001420******************************************************
+001430 2200-FIND-BY-SHOHIN.
+001440     MOVE "N" TO WS-FOUND-SW.
+001445     MOVE "N" TO WS-SCAN-EOF-SW.
+001450     MOVE LOW-VALUES TO CB5-識別コード.
+001460     START CPBIS005-FILE KEY IS NOT LESS THAN CB5-識別コード
+001470         INVALID KEY
+001480             MOVE "Y" TO WS-SCAN-EOF-SW
+001490     END-START.
+001500     IF NOT WS-SCAN-EOF
+001510         PERFORM 2210-SCAN-NEXT THRU 2210-EXIT
+001520             UNTIL WS-FOUND OR WS-SCAN-EOF
+001530     END-IF.
+001540 2200-EXIT.
+001550     EXIT.
+001560 2210-SCAN-NEXT.
+001570     READ CPBIS005-FILE NEXT RECORD
+001580         AT END MOVE "Y" TO WS-SCAN-EOF-SW
+001590     END-READ.
+001600     IF NOT WS-SCAN-EOF
+001610         AND CB5-シャープ商品コード
+001615             = LR-シャープ商品コード
+001620         MOVE "Y" TO WS-FOUND-SW
+001630     END-IF.
+001640 2210-EXIT.
+001650     EXIT.
+001660******************************************************
+001670* 2300-PRINT-CURRENT - MOST RECENTLY USED 適用範囲 SLOT
+001680******************************************************
+001690 2300-PRINT-CURRENT.
+001700     MOVE ZERO TO WS-CURR-IDX.
+001710     PERFORM 2310-CHECK-SLOT THRU 2310-EXIT
+001720         VARYING WS-SLOT-IDX FROM 5 BY -1
+001730         UNTIL WS-SLOT-IDX < 1 OR WS-CURR-IDX NOT = ZERO.
+001740     IF WS-CURR-IDX = ZERO
+001750         MOVE "CB103 - PRODUCT ON FILE, NO SLOTS IN USE: "
+001760             TO WS-MSG-LINE
+001770         MOVE CB5-識別コード TO WS-MSG-LINE(45:4)
+001780         WRITE CB103-RPT-REC FROM WS-MSG-LINE
+001790     ELSE
+001800         MOVE CB5-適用範囲(WS-CURR-IDX) TO WS-SLOT-COPY
+001810         MOVE CB5-シャープ商品コード TO DL-SHOHIN
+001820         MOVE CB5-識別コード TO DL-MIKOMI
+001830         MOVE WS-SLOT-SISAN TO DL-SISAN
+001840         MOVE WS-SLOT-HOKKAI TO DL-HOKKAI
+001850         MOVE WS-SLOT-HOKRYO TO DL-HOKRYO
+001860         MOVE WS-SLOT-MANRYO TO DL-MANRYO
+001870         WRITE CB103-RPT-REC FROM WS-DETAIL-LINE
+001880     END-IF.
+001890 2300-EXIT.
+001900     EXIT.
+001910 2310-CHECK-SLOT.
+001920     MOVE CB5-適用範囲(WS-SLOT-IDX) TO WS-SLOT-COPY.
+001930     IF WS-SLOT-SISAN NOT = SPACES
+001940         MOVE WS-SLOT-IDX TO WS-CURR-IDX
+001950     END-IF.
+001960 2310-EXIT.
+001970     EXIT.
+001980******************************************************
+001990* 3000-TERMINATE - CLOSE UP THE FILES
+002000******************************************************
+002010 3000-TERMINATE.
+002020     CLOSE CPBIS005-FILE.
+002030     CLOSE LOOKUP-REQ-FILE.
+002040     CLOSE CB103-RPT.
+002050 3000-EXIT.
+002060     EXIT.
