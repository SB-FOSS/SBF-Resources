@@ -0,0 +1,226 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CB101.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - ADDS A NEW
+000100*                       EFFECTIVE-DATED ENTRY TO A
+000110*                       CPBIS005 PRODUCT CODE, WARNING
+000120*                       AND OVERFLOWING TO CB5EXT WHEN
+000130*                       ALL 5 適用範囲 SLOTS ARE FULL
+000140*  2026-08-09  K.SATO   OVERFLOW NOW RETIRES THE OLDEST
+000150*                       (SLOT 1) ENTRY TO CBXEXT, SHIFTS
+000160*                       THE REMAINING SLOTS DOWN, AND
+000170*                       STORES THE NEW ENTRY IN SLOT 5 -
+000180*                       THE BASE RECORD ALWAYS REFLECTS
+000190*                       THE 5 MOST RECENT ENTRIES NOW
+000200******************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT CPBIS005-FILE ASSIGN TO CPBISIO
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS DYNAMIC
+000270         RECORD KEY IS CB5-識別コード.
+000280     SELECT MAINT-TRAN-FILE ASSIGN TO CB101TRN.
+000290     SELECT CBXEXT-FILE ASSIGN TO CBXEXTOU.
+000300     SELECT CB101-RPT ASSIGN TO CB101RPT.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  CPBIS005-FILE
+000340     RECORDING MODE IS F
+000350     LABEL RECORDS ARE STANDARD.
+000360 01  CB5-REC.
+000370     COPY CPBIS005.
+000380 FD  MAINT-TRAN-FILE
+000390     RECORDING MODE IS F
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  MAINT-TRAN-REC.
+000420     03 MT-識別コード         PIC X(4).
+000430     03 MT-適用年月日ＦＲＯＭ.
+000440        05 MT-フロム世紀      PIC S9(1).
+000450        05 MT-フロム年月日    PIC X(6).
+000460     03 MT-資産コード         PIC X(7).
+000470     03 MT-保険会社コード     PIC X(1).
+000480     03 MT-保険料識別         PIC X(3).
+000490     03 MT-保険満了日         PIC X(8).
+000500     03 MT-リース割賦区分     PIC X(1).
+000510     03 MT-機械区分           PIC X(2).
+000520     03 MT-機種名番号         PIC X(2).
+000530 FD  CBXEXT-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  CBXEXT-REC.
+000570     COPY CB5EXT.
+000580 FD  CB101-RPT
+000590     RECORDING MODE IS F
+000600     LABEL RECORDS ARE STANDARD.
+000610 01  CB101-RPT-REC              PIC X(080).
+000620 WORKING-STORAGE SECTION.
+000630 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000640     88 WS-EOF                      VALUE "Y".
+000650 77  WS-NOTFND-SW        PIC X(001) VALUE "N".
+000660     88 WS-NOTFND                   VALUE "Y".
+000670 77  WS-SLOT-IDX         PIC 9(001) COMP.
+000680 77  WS-FREE-IDX         PIC 9(001) COMP VALUE ZERO.
+000690 77  WS-TODAY            PIC X(008).
+000700 01  WS-SLOT-COPY.
+000710     03 WS-SLOT-FROM.
+000720        05 WS-SLOT-SEIKI     PIC S9(1).
+000730        05 WS-SLOT-NENGET    PIC X(6).
+000740     03 WS-SLOT-SISAN        PIC X(7).
+000750     03 WS-SLOT-DOSOHOKEN.
+000760        05 WS-SLOT-HOKKAI    PIC X(1).
+000770        05 WS-SLOT-HOKRYO    PIC X(3).
+000780        05 WS-SLOT-MANRYO    PIC X(8).
+000790     03 WS-SLOT-SHINYOHOKEN.
+000800        05 WS-SLOT-RISEKBN   PIC X(1).
+000810        05 WS-SLOT-KIKAIKBN  PIC X(2).
+000820        05 WS-SLOT-KISHUBAN  PIC X(2).
+000830     03 FILLER               PIC X(7).
+000840 01  WS-MSG-LINE             PIC X(080).
+000850******************************************************
+000860* PROCEDURE DIVISION
+000870******************************************************
+000880 PROCEDURE DIVISION.
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000910     PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+000920         UNTIL WS-EOF.
+000930     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000940     STOP RUN.
+000950******************************************************
+000960* 1000-INITIALIZE - OPEN FILES, PRIME THE FIRST READ
+000970******************************************************
+000980 1000-INITIALIZE.
+000990     OPEN I-O CPBIS005-FILE.
+001000     OPEN INPUT MAINT-TRAN-FILE.
+001010     OPEN OUTPUT CBXEXT-FILE.
+001020     OPEN OUTPUT CB101-RPT.
+001030     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001040     READ MAINT-TRAN-FILE
+001050         AT END MOVE "Y" TO WS-EOF-SW
+001060     END-READ.
+001070 1000-EXIT.
+001080     EXIT.
+001090******************************************************
+001100* 2000-PROCESS-TRAN - LOOK UP THE PRODUCT, ADD THE ENTRY
+001110******************************************************
+001120 2000-PROCESS-TRAN.
+001130     MOVE "N" TO WS-NOTFND-SW.
+001140     MOVE MT-識別コード TO CB5-識別コード.
+001150     READ CPBIS005-FILE
+001160         INVALID KEY
+001170             MOVE "Y" TO WS-NOTFND-SW
+001180     END-READ.
+001190     IF WS-NOTFND
+001200         MOVE "CB101 - PRODUCT CODE NOT ON FILE: "
+001210             TO WS-MSG-LINE
+001220         MOVE MT-識別コード TO WS-MSG-LINE(36:4)
+001230         WRITE CB101-RPT-REC FROM WS-MSG-LINE
+001240     ELSE
+001250         PERFORM 2100-FIND-FREE-SLOT THRU 2100-EXIT
+001260         IF WS-FREE-IDX = ZERO
+001270             PERFORM 2200-OVERFLOW-ENTRY THRU 2200-EXIT
+001280         ELSE
+001290             PERFORM 2300-STORE-SLOT THRU 2300-EXIT
+001300         END-IF
+001310     END-IF.
+001320     READ MAINT-TRAN-FILE
+001330         AT END MOVE "Y" TO WS-EOF-SW
+001340     END-READ.
+001350 2000-EXIT.
+001360     EXIT.
+001370******************************************************
+001380* 2100-FIND-FREE-SLOT - LOCATE THE FIRST UNUSED SLOT
+001390******************************************************
+001400 2100-FIND-FREE-SLOT.
+001410     MOVE ZERO TO WS-FREE-IDX.
+001420     PERFORM 2110-CHECK-SLOT THRU 2110-EXIT
+001430         VARYING WS-SLOT-IDX FROM 1 BY 1
+001440         UNTIL WS-SLOT-IDX > 5.
+001450 2100-EXIT.
+001460     EXIT.
+001470 2110-CHECK-SLOT.
+001480     IF WS-FREE-IDX = ZERO
+001490         MOVE CB5-適用範囲(WS-SLOT-IDX) TO WS-SLOT-COPY
+001500         IF WS-SLOT-SISAN = SPACES
+001510             MOVE WS-SLOT-IDX TO WS-FREE-IDX
+001520         END-IF
+001530     END-IF.
+001540 2110-EXIT.
+001550     EXIT.
+001560******************************************************
+001570* 2200-OVERFLOW-ENTRY - ALL 5 SLOTS FULL: RETIRE THE
+001580*                       OLDEST (SLOT 1) TO CBXEXT, SHIFT
+001590*                       THE REST DOWN, ADD THE NEW ENTRY
+001600*                       INTO THE NOW-FREE SLOT 5
+001610******************************************************
+001620 2200-OVERFLOW-ENTRY.
+001630     MOVE "CB101 - CPBIS005 SLOTS FULL, OLDEST RETIRED: "
+001640         TO WS-MSG-LINE
+001650     MOVE MT-識別コード TO WS-MSG-LINE(47:4)
+001660     WRITE CB101-RPT-REC FROM WS-MSG-LINE.
+001670     MOVE CB5-適用範囲(1) TO WS-SLOT-COPY.
+001680     MOVE CB5-識別コード TO CBX-識別コード.
+001690     MOVE CB5-シャープ商品コード
+001700         TO CBX-シャープ商品コード.
+001710     MOVE WS-SLOT-SEIKI
+001720         TO CBX-適用年月日ＦＲＯＭ−世紀.
+001730     MOVE WS-SLOT-NENGET
+001740         TO CBX-適用年月日ＦＲＯＭ−年月日.
+001750     MOVE WS-SLOT-SISAN TO CBX-資産コード.
+001760     MOVE WS-SLOT-HOKKAI TO CBX-保険会社コード.
+001770     MOVE WS-SLOT-HOKRYO TO CBX-保険料識別.
+001780     MOVE WS-SLOT-MANRYO TO CBX-保険満了日.
+001790     MOVE WS-SLOT-RISEKBN TO CBX-リース割賦区分.
+001800     MOVE WS-SLOT-KIKAIKBN TO CBX-機械区分.
+001810     MOVE WS-SLOT-KISHUBAN TO CBX-機種名番号.
+001820     MOVE WS-TODAY TO CBX-登録日.
+001830     WRITE CBXEXT-REC.
+001840     PERFORM 2210-SHIFT-SLOT THRU 2210-EXIT
+001850         VARYING WS-SLOT-IDX FROM 1 BY 1
+001860         UNTIL WS-SLOT-IDX > 4.
+001870     MOVE 5 TO WS-FREE-IDX.
+001880     PERFORM 2300-STORE-SLOT THRU 2300-EXIT.
+001890 2200-EXIT.
+001900     EXIT.
+001910 2210-SHIFT-SLOT.
+001920     MOVE CB5-適用範囲(WS-SLOT-IDX + 1)
+001930         TO CB5-適用範囲(WS-SLOT-IDX).
+001940 2210-EXIT.
+001950     EXIT.
+001960******************************************************
+001970* 2300-STORE-SLOT - WRITE THE ENTRY INTO THE FREE SLOT
+001980******************************************************
+001990 2300-STORE-SLOT.
+002000     MOVE MT-フロム世紀 TO WS-SLOT-SEIKI.
+002010     MOVE MT-フロム年月日 TO WS-SLOT-NENGET.
+002020     MOVE MT-資産コード TO WS-SLOT-SISAN.
+002030     MOVE MT-保険会社コード TO WS-SLOT-HOKKAI.
+002040     MOVE MT-保険料識別 TO WS-SLOT-HOKRYO.
+002050     MOVE MT-保険満了日 TO WS-SLOT-MANRYO.
+002060     MOVE MT-リース割賦区分 TO WS-SLOT-RISEKBN.
+002070     MOVE MT-機械区分 TO WS-SLOT-KIKAIKBN.
+002080     MOVE MT-機種名番号 TO WS-SLOT-KISHUBAN.
+002090     MOVE WS-SLOT-COPY TO CB5-適用範囲(WS-FREE-IDX).
+002100     REWRITE CB5-REC.
+002110     MOVE "CB101 - ENTRY ADDED FOR PRODUCT CODE: "
+002120         TO WS-MSG-LINE
+002130     MOVE MT-識別コード TO WS-MSG-LINE(40:4)
+002140     WRITE CB101-RPT-REC FROM WS-MSG-LINE.
+002150 2300-EXIT.
+002160     EXIT.
+002170******************************************************
+002180* 3000-TERMINATE - CLOSE UP THE FILES
+002190******************************************************
+002200 3000-TERMINATE.
+002210     CLOSE CPBIS005-FILE.
+002220     CLOSE MAINT-TRAN-FILE.
+002230     CLOSE CBXEXT-FILE.
+002240     CLOSE CB101-RPT.
+002250 3000-EXIT.
+002260     EXIT.
