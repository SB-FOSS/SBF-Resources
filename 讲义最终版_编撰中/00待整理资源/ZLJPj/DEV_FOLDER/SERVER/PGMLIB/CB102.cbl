@@ -0,0 +1,147 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CB102.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - LISTS ANY
+000100*                       CPBIS005 適用範囲 SLOT WHOSE
+000110*                       保険満了日 FALLS WITHIN THE
+000120*                       NEXT WS-N-DAYS DAYS
+000130******************************************************
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT CPBIS005-FILE ASSIGN TO CPBISIN
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS SEQUENTIAL
+000200         RECORD KEY IS CB5-識別コード.
+000210     SELECT CB102-RPT ASSIGN TO CB102RPT.
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  CPBIS005-FILE
+000250     RECORDING MODE IS F
+000260     LABEL RECORDS ARE STANDARD.
+000270 01  CB5-REC.
+000280     COPY CPBIS005.
+000290 FD  CB102-RPT
+000300     RECORDING MODE IS F
+000310     LABEL RECORDS ARE STANDARD.
+000320 01  CB102-RPT-REC              PIC X(080).
+000330 WORKING-STORAGE SECTION.
+000340 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000350     88 WS-EOF                      VALUE "Y".
+000360 77  WS-SLOT-IDX         PIC 9(001) COMP.
+000370 77  WS-N-DAYS           PIC 9(003) VALUE 30.
+000380 77  WS-TODAY            PIC X(008).
+000390 77  WS-TODAY-NUM        PIC 9(008).
+000400 77  WS-TODAY-INT        PIC 9(007).
+000410 77  WS-CUTOFF-INT       PIC 9(007).
+000420 77  WS-CUTOFF-NUM       PIC 9(008).
+000430 01  WS-CUTOFF           PIC X(008).
+000440 01  WS-SLOT-COPY.
+000450     03 WS-SLOT-FROM.
+000460        05 WS-SLOT-SEIKI     PIC S9(1).
+000470        05 WS-SLOT-NENGET    PIC X(6).
+000480     03 WS-SLOT-SISAN        PIC X(7).
+000490     03 WS-SLOT-DOSOHOKEN.
+000500        05 WS-SLOT-HOKKAI    PIC X(1).
+000510        05 WS-SLOT-HOKRYO    PIC X(3).
+000520        05 WS-SLOT-MANRYO    PIC X(8).
+000530     03 WS-SLOT-SHINYOHOKEN.
+000540        05 WS-SLOT-RISEKBN   PIC X(1).
+000550        05 WS-SLOT-KIKAIKBN  PIC X(2).
+000560        05 WS-SLOT-KISHUBAN  PIC X(2).
+000570     03 FILLER               PIC X(7).
+000580 01  WS-HEADER-LINE.
+000590     03 FILLER           PIC X(030) VALUE
+000600         "INSURANCE RENEWALS DUE WITHIN".
+000610     03 FILLER           PIC X(001) VALUE SPACES.
+000620     03 HL-NDAYS         PIC ZZ9.
+000630     03 FILLER           PIC X(006) VALUE " DAYS ".
+000640     03 FILLER           PIC X(040) VALUE SPACES.
+000650 01  WS-DETAIL-LINE.
+000660     03 FILLER           PIC X(007) VALUE "PRODUCT".
+000670     03 FILLER           PIC X(002) VALUE SPACES.
+000680     03 DL-SHOHIN        PIC X(004).
+000690     03 FILLER           PIC X(002) VALUE SPACES.
+000700     03 DL-MIKOMI        PIC X(004).
+000710     03 FILLER           PIC X(002) VALUE SPACES.
+000720     03 DL-IDX           PIC 9(001).
+000730     03 FILLER           PIC X(002) VALUE SPACES.
+000740     03 DL-HOKKAI        PIC X(001).
+000750     03 DL-HOKRYO        PIC X(003).
+000760     03 FILLER           PIC X(002) VALUE SPACES.
+000770     03 DL-MANRYO        PIC X(008).
+000780     03 FILLER           PIC X(034) VALUE SPACES.
+000790******************************************************
+000800* PROCEDURE DIVISION
+000810******************************************************
+000820 PROCEDURE DIVISION.
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000850     PERFORM 2000-PROCESS-PRODUCT THRU 2000-EXIT
+000860         UNTIL WS-EOF.
+000870     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000880     STOP RUN.
+000890******************************************************
+000900* 1000-INITIALIZE - OPEN FILES, WORK OUT THE CUTOFF DATE
+000910******************************************************
+000920 1000-INITIALIZE.
+000930     OPEN INPUT CPBIS005-FILE.
+000940     OPEN OUTPUT CB102-RPT.
+000950     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000960     MOVE WS-TODAY TO WS-TODAY-NUM.
+000970     COMPUTE WS-TODAY-INT =
+000980         FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM).
+000990     COMPUTE WS-CUTOFF-INT = WS-TODAY-INT + WS-N-DAYS.
+001000     COMPUTE WS-CUTOFF-NUM =
+001010         FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INT).
+001020     MOVE WS-CUTOFF-NUM TO WS-CUTOFF.
+001030     MOVE WS-N-DAYS TO HL-NDAYS.
+001040     WRITE CB102-RPT-REC FROM WS-HEADER-LINE.
+001050     READ CPBIS005-FILE
+001060         AT END MOVE "Y" TO WS-EOF-SW
+001070     END-READ.
+001080 1000-EXIT.
+001090     EXIT.
+001100******************************************************
+001110* 2000-PROCESS-PRODUCT - SCAN ITS 5 SLOTS FOR RENEWALS
+001120******************************************************
+001130 2000-PROCESS-PRODUCT.
+001140     PERFORM 2100-CHECK-SLOT THRU 2100-EXIT
+001150         VARYING WS-SLOT-IDX FROM 1 BY 1
+001160         UNTIL WS-SLOT-IDX > 5.
+001170     READ CPBIS005-FILE
+001180         AT END MOVE "Y" TO WS-EOF-SW
+001190     END-READ.
+001200 2000-EXIT.
+001210     EXIT.
+001220******************************************************
+001230* 2100-CHECK-SLOT - FLAG A SLOT EXPIRING WITHIN N DAYS
+001240******************************************************
+001250 2100-CHECK-SLOT.
+001260     MOVE CB5-適用範囲(WS-SLOT-IDX) TO WS-SLOT-COPY.
+001270     IF WS-SLOT-MANRYO NOT = SPACES
+001280         AND WS-SLOT-MANRYO >= WS-TODAY
+001290         AND WS-SLOT-MANRYO <= WS-CUTOFF
+001300         MOVE CB5-シャープ商品コード TO DL-SHOHIN
+001310         MOVE CB5-識別コード TO DL-MIKOMI
+001320         MOVE WS-SLOT-IDX TO DL-IDX
+001330         MOVE WS-SLOT-HOKKAI TO DL-HOKKAI
+001340         MOVE WS-SLOT-HOKRYO TO DL-HOKRYO
+001350         MOVE WS-SLOT-MANRYO TO DL-MANRYO
+001360         WRITE CB102-RPT-REC FROM WS-DETAIL-LINE
+001370     END-IF.
+001380 2100-EXIT.
+001390     EXIT.
+001400******************************************************
+001410* 3000-TERMINATE - CLOSE UP THE FILES
+001420******************************************************
+001430 3000-TERMINATE.
+001440     CLOSE CPBIS005-FILE.
+001450     CLOSE CB102-RPT.
+001460 3000-EXIT.
+001470     EXIT.
