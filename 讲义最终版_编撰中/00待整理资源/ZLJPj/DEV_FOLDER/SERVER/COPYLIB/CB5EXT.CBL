@@ -0,0 +1,15 @@
+000010************************************************
+000020* コードマスタ超過分エクステンション(CB5EXT)
+000030************************************************
+000040    03  CBX-識別コード             PIC  X(4).
+000050    03  CBX-シャープ商品コード     PIC  X(4).
+000060    03  CBX-適用年月日ＦＲＯＭ−世紀 PIC S9(1).
+000070    03  CBX-適用年月日ＦＲＯＭ−年月日 PIC  X(6).
+000080    03  CBX-資産コード             PIC  X(7).
+000090    03  CBX-保険会社コード         PIC  X(1).
+000100    03  CBX-保険料識別             PIC  X(3).
+000105    03  CBX-保険満了日             PIC  X(8).
+000110    03  CBX-リース割賦区分         PIC  X(1).
+000120    03  CBX-機械区分               PIC  X(2).
+000130    03  CBX-機種名番号             PIC  X(2).
+000140    03  CBX-登録日                 PIC  X(8).
