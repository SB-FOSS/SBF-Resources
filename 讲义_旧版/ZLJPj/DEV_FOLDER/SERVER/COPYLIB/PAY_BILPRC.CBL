@@ -0,0 +1,10 @@
+000010************************************************
+000020* (PAY_BILPRC)
+000030************************************************
+000040 01  PAY_BILPRC-BILNUM  PIC  X(9).
+000050 01  PAY_BILPRC-ORGSND  PIC  X(8).
+000060 01  PAY_BILPRC-RPTCNT  PIC S9(4) COMP-3.
+000070 01  PAY_BILPRC-RPTRSN  PIC  X(4).
+000080 01  PAY_BILPRC-RPTDAY  PIC  X(8).
+000090 01  PAY_BILPRC-RPTTIM  PIC  X(6).
+000100 01  PAY_BILPRC-RPTPSN  PIC  X(4).
