@@ -0,0 +1,18 @@
+000010************************************************
+000020* (PAY_BILELE)
+000030************************************************
+000040 01  PAY_BILELE-CTLNUM  PIC  X(9).
+000050 01  PAY_BILELE-BILNUM  PIC  X(9).
+000060 01  PAY_BILELE-CNTNUM  PIC  X(9).
+000070 01  PAY_BILELE-CLTNAM  PIC  X(44).
+000080 01  PAY_BILELE-EMLADR  PIC  X(60).
+000090 01  PAY_BILELE-DAYBGN  PIC  X(8).
+000100 01  PAY_BILELE-DAYEND  PIC  X(8).
+000110 01  PAY_BILELE-SNDDAY  PIC  X(8).
+000120 01  PAY_BILELE-BILAMT  PIC S9(13) COMP-3.
+000130 01  PAY_BILELE-TAXAMT  PIC S9(13) COMP-3.
+000140 01  PAY_BILELE-TOTAMT  PIC S9(13) COMP-3.
+000150 01  PAY_BILELE-DLVSTS  PIC  X(1).
+000151     88 PAY_BILELE-DLV-PENDING   VALUE "P".
+000152     88 PAY_BILELE-DLV-SENT      VALUE "S".
+000153     88 PAY_BILELE-DLV-FAILED    VALUE "F".
