@@ -0,0 +1,9 @@
+000010************************************************
+000020* (PAY_BILCON)
+000030************************************************
+000040 01  PAY_BILCON-BILNUM  PIC  X(9).
+000050 01  PAY_BILCON-CNTNUM  PIC  X(9).
+000060 01  PAY_BILCON-LINSEQ  PIC S9(4) COMP-3.
+000070 01  PAY_BILCON-SUBAMT  PIC S9(13) COMP-3.
+000080 01  PAY_BILCON-SUBTAX  PIC S9(13) COMP-3.
+000090 01  PAY_BILCON-SUBTOT  PIC S9(13) COMP-3.
