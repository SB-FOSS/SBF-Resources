@@ -1,32 +1,41 @@
 000010************************************************
 000020* (PAY_BILPRT)
 000030************************************************
-000040 01  ()REGJPN           PIC  X(6).
-000050 01  ()CTLNUM           PIC  X(9).
-000060 01  ()DATNUM           PIC  X(4).
-000070 01  ()BILNUM           PIC  X(9).
-000080 01  ()DRWJPN           PIC  X(6).
-000090 01  ()DUEJPN           PIC  X(6).
-000100 01  ()SEPNUM           PIC  X(1).
-000110 01  ()CLTNAM           PIC  X(44).
-000120 01  ()SNDTYP           PIC  X(1).
-000130 01  ()CNTNUM           PIC  X(9).
-000140 01  ()ZIPCOD           PIC  X(7).
-000150 01  ()MALNAM           PIC  X(42).
-000160 01  ()MALNM2           PIC  X(42).
-000170 01  ()MALADR           PIC  X(42).
-000180 01  ()MALAD2           PIC  X(42).
-000190 01  ()MALAD3           PIC  X(42).
-000200 01  ()ADRTYP           PIC  X(1).
-000210 01  ()DAYBGN           PIC  X(8).
-000220 01  ()DAYEND           PIC  X(8).
-000230 01  ()SNDDAY           PIC  X(8).
-000240 01  ()DIVCOD           PIC  X(4).
-000250 01  ()DOCTYP           PIC  X(1).
-000260 01  ()SEPCNT           PIC S9(1) COMP-3.
-000270 01  ()TAXTYP           PIC S9(6) COMP-3.
-000280 01  ()BILCNT           PIC S9(4) COMP-3.
-000290 01  ()TAXCNT           PIC S9(4) COMP-3.
-000300 01  ()BILAMT           PIC S9(13) COMP-3.
-000310 01  ()TAXAMT           PIC S9(13) COMP-3.
-000320 01  ()TOTAMT           PIC S9(13) COMP-3.
+000040 01  PAY_BILPRT-REGJPN  PIC  X(6).
+000050 01  PAY_BILPRT-CTLNUM  PIC  X(9).
+000060 01  PAY_BILPRT-DATNUM  PIC  X(4).
+000070 01  PAY_BILPRT-BILNUM  PIC  X(9).
+000080 01  PAY_BILPRT-DRWJPN  PIC  X(6).
+000090 01  PAY_BILPRT-DUEJPN  PIC  X(6).
+000100 01  PAY_BILPRT-SEPNUM  PIC  X(1).
+000110 01  PAY_BILPRT-CLTNAM  PIC  X(44).
+000120 01  PAY_BILPRT-SNDTYP  PIC  X(1).
+000121     88 PAY_BILPRT-SND-STANDARD    VALUE "1".
+000122     88 PAY_BILPRT-SND-WINDOW      VALUE "2".
+000123     88 PAY_BILPRT-SND-ELECTRONIC  VALUE "3".
+000130 01  PAY_BILPRT-CNTNUM  PIC  X(9).
+000140 01  PAY_BILPRT-ZIPCOD  PIC  X(7).
+000150 01  PAY_BILPRT-MALNAM  PIC  X(42).
+000160 01  PAY_BILPRT-MALNM2  PIC  X(42).
+000170 01  PAY_BILPRT-MALADR  PIC  X(42).
+000180 01  PAY_BILPRT-MALAD2  PIC  X(42).
+000190 01  PAY_BILPRT-MALAD3  PIC  X(42).
+000200 01  PAY_BILPRT-ADRTYP  PIC  X(1).
+000210 01  PAY_BILPRT-DAYBGN  PIC  X(8).
+000220 01  PAY_BILPRT-DAYEND  PIC  X(8).
+000230 01  PAY_BILPRT-SNDDAY  PIC  X(8).
+000240 01  PAY_BILPRT-DIVCOD  PIC  X(4).
+000250 01  PAY_BILPRT-DOCTYP  PIC  X(1).
+000260 01  PAY_BILPRT-SEPCNT  PIC S9(1) COMP-3.
+000270 01  PAY_BILPRT-TAXTYP  PIC S9(6) COMP-3.
+000280 01  PAY_BILPRT-BILCNT  PIC S9(4) COMP-3.
+000290 01  PAY_BILPRT-TAXCNT  PIC S9(4) COMP-3.
+000300 01  PAY_BILPRT-BILAMT  PIC S9(13) COMP-3.
+000310 01  PAY_BILPRT-TAXAMT  PIC S9(13) COMP-3.
+000320 01  PAY_BILPRT-TOTAMT  PIC S9(13) COMP-3.
+000330 01  PAY_BILPRT-CONFLG  PIC  X(1).
+000331     88 PAY_BILPRT-CONSOLIDATE     VALUE "Y".
+000332     88 PAY_BILPRT-NO-CONSOLIDATE  VALUE "N".
+000340 01  PAY_BILPRT-CURCOD  PIC  X(3).
+000350 01  PAY_BILPRT-EXCRAT  PIC S9(3)V9(6) COMP-3.
+000360 01  PAY_BILPRT-ASTCOD  PIC  X(7).
