@@ -0,0 +1,383 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BIL102.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - BILLING DRIVER.
+000100*                       CURSORS GAFMST FOR CONTRACTS DUE
+000110*                       THIS RUN BY PAYBGN/PAYCYC/PAYCNT,
+000120*                       LOOKS UP THE LEASED EQUIPMENT'S
+000130*                       CURRENT CODE ON CPBIS005, AND
+000140*                       INSERTS THE COMPLETED BILL INTO
+000150*                       BILPRT OR BILELE PER SNDTYP
+000160*  2026-08-09  K.SATO   ADVANCE PAYCNT ON GAFMST AFTER A
+000170*                       BILL IS INSERTED, WITH A CHGLOG
+000180*                       ENTRY, SO A CONTRACT PAST ITS DUE
+000190*                       DATE IS ONLY BILLED ONCE PER CYCLE
+000200*  2026-08-09  K.SATO   FIXED THE INSERT INTO BILPRT COLUMN
+000210*                       LIST TO NAME ASTCOD (WAS EQPCOD, NOT
+000220*                       A COLUMN ON THIS TABLE), AND ADDED
+000230*                       THE MISSING COMMIT AT TERMINATION
+000240*  2026-08-09  K.SATO   CARRY GAFMST'S NEW CONFLG PREFERENCE
+000250*                       ONTO EVERY BILPRT ROW THIS DRIVER
+000260*                       INSERTS INSTEAD OF HARDCODING "N",
+000270*                       SO A CONTRACT FLAGGED FOR CONSOLIDATED
+000280*                       BILLING ACTUALLY REACHES BIL101
+000290******************************************************
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT CPBIS005-FILE ASSIGN TO CPBISIN
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS CB5-識別コード.
+000370     SELECT BIL102-RPT ASSIGN TO BIL102RP.
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  CPBIS005-FILE
+000410     RECORDING MODE IS F
+000420     LABEL RECORDS ARE STANDARD.
+000430 01  CB5-REC.
+000440     COPY CPBIS005.
+000450 FD  BIL102-RPT
+000460     RECORDING MODE IS F
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  BIL102-RPT-REC              PIC X(080).
+000490 WORKING-STORAGE SECTION.
+000500     EXEC SQL INCLUDE SQLCA END-EXEC.
+000510     EXEC SQL INCLUDE PAY_GAFMST END-EXEC.
+000520     EXEC SQL INCLUDE PAY_BILPRT END-EXEC.
+000530     EXEC SQL INCLUDE PAY_BILELE END-EXEC.
+000540     EXEC SQL INCLUDE PAY_CHGLOG END-EXEC.
+000550 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000560     88 WS-EOF                      VALUE "Y".
+000570 77  WS-FOUND-SW         PIC X(001) VALUE "N".
+000580     88 WS-FOUND                    VALUE "Y".
+000590 77  WS-DUE-SW           PIC X(001) VALUE "N".
+000600     88 WS-DUE                      VALUE "Y".
+000610 77  WS-TODAY            PIC X(008).
+000620 77  WS-NOWTIME          PIC X(006).
+000630 77  WS-BATCH-PSN        PIC X(004) VALUE "BAT1".
+000640 77  WS-OLD-PAYCNT       PIC S9(003) COMP-3.
+000650 77  WS-NUM-EDIT         PIC -(015)9.99.
+000660 77  WS-LOG-OLDVAL       PIC X(020).
+000670 77  WS-LOG-NEWVAL       PIC X(020).
+000680 77  WS-SEQ              PIC 9(003) VALUE ZERO.
+000690 77  WS-NEW-BILNUM       PIC X(009).
+000700 77  WS-BGN-YYYY         PIC 9(004).
+000710 77  WS-BGN-MM           PIC 9(002).
+000720 77  WS-BGN-DD           PIC X(002).
+000730 77  WS-CYC-MOS          PIC 9(002).
+000740 77  WS-BASE-MOS         PIC 9(006).
+000750 77  WS-DUE-MOS          PIC 9(006).
+000760 77  WS-DUE-YYYY         PIC 9(004).
+000770 77  WS-DUE-MM           PIC 9(002).
+000780 01  WS-DUE-DATE.
+000790     03 WS-DUE-DATE-YYYY PIC 9(004).
+000800     03 WS-DUE-DATE-MM   PIC 9(002).
+000810     03 WS-DUE-DATE-DD   PIC X(002).
+000820 77  WS-SLOT-IDX         PIC 9(001) COMP.
+000830 77  WS-CURR-IDX         PIC 9(001) COMP VALUE ZERO.
+000840 01  WS-SLOT-COPY.
+000850     03 WS-SLOT-FROM.
+000860        05 WS-SLOT-SEIKI     PIC S9(1).
+000870        05 WS-SLOT-NENGET    PIC X(6).
+000880     03 WS-SLOT-SISAN        PIC X(7).
+000890     03 WS-SLOT-DOSOHOKEN.
+000900        05 WS-SLOT-HOKKAI    PIC X(1).
+000910        05 WS-SLOT-HOKRYO    PIC X(3).
+000920        05 WS-SLOT-MANRYO    PIC X(8).
+000930     03 WS-SLOT-SHINYOHOKEN.
+000940        05 WS-SLOT-RISEKBN   PIC X(1).
+000950        05 WS-SLOT-KIKAIKBN  PIC X(2).
+000960        05 WS-SLOT-KISHUBAN  PIC X(2).
+000970     03 FILLER               PIC X(7).
+000980 01  WS-DETAIL-LINE.
+000990     03 FILLER           PIC X(007) VALUE "BILLED ".
+001000     03 DL-CNTNUM        PIC X(009).
+001010     03 FILLER           PIC X(002) VALUE SPACES.
+001020     03 DL-BILNUM        PIC X(009).
+001030     03 FILLER           PIC X(002) VALUE SPACES.
+001040     03 DL-SNDTYP        PIC X(001).
+001050     03 FILLER           PIC X(002) VALUE SPACES.
+001060     03 DL-EQPCOD        PIC X(007).
+001070     03 FILLER           PIC X(041) VALUE SPACES.
+001080 01  WS-SKIP-LINE.
+001090     03 FILLER           PIC X(011) VALUE "NOT DUE    ".
+001100     03 SK-CNTNUM        PIC X(009).
+001110     03 FILLER           PIC X(060) VALUE SPACES.
+001120******************************************************
+001130* PROCEDURE DIVISION
+001140******************************************************
+001150 PROCEDURE DIVISION.
+001160 0000-MAINLINE.
+001170     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001180     PERFORM 2000-PROCESS-CONTRACT THRU 2000-EXIT
+001190         UNTIL WS-EOF.
+001200     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001210     STOP RUN.
+001220******************************************************
+001230* 1000-INITIALIZE - OPEN FILES, OPEN THE BILLABLE CURSOR
+001240******************************************************
+001250 1000-INITIALIZE.
+001260     OPEN INPUT CPBIS005-FILE.
+001270     OPEN OUTPUT BIL102-RPT.
+001280     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001290     ACCEPT WS-NOWTIME FROM TIME.
+001300     EXEC SQL
+001310         DECLARE BILLRUN-CSR CURSOR FOR
+001320             SELECT CNTNUM, DIVCOD, PAYNAM, PAYBGN,
+001330                    PAYCYC, PAYCNT, EQPCOD, SNDTYP,
+001340                    CONFLG, TRNAMT, TRNTAX, TRNTOT
+001350               FROM GAFMST
+001360              WHERE HOLSFT <> 'Y'
+001370              ORDER BY CNTNUM
+001380     END-EXEC.
+001390     EXEC SQL
+001400         OPEN BILLRUN-CSR
+001410     END-EXEC.
+001420     PERFORM 2100-FETCH-CONTRACT THRU 2100-EXIT.
+001430 1000-EXIT.
+001440     EXIT.
+001450******************************************************
+001460* 2000-PROCESS-CONTRACT - BILL IT IF ITS CYCLE IS DUE
+001470******************************************************
+001480 2000-PROCESS-CONTRACT.
+001490     PERFORM 2200-CHECK-DUE THRU 2200-EXIT.
+001500     IF WS-DUE
+001510         PERFORM 2300-LOOKUP-EQUIPMENT THRU 2300-EXIT
+001520         PERFORM 2400-BUILD-BILL THRU 2400-EXIT
+001530     ELSE
+001540         MOVE PAY_GAFMST-CNTNUM TO SK-CNTNUM
+001550         WRITE BIL102-RPT-REC FROM WS-SKIP-LINE
+001560     END-IF.
+001570     PERFORM 2100-FETCH-CONTRACT THRU 2100-EXIT.
+001580 2000-EXIT.
+001590     EXIT.
+001600******************************************************
+001610* 2100-FETCH-CONTRACT - FETCH THE NEXT CANDIDATE CONTRACT
+001620******************************************************
+001630 2100-FETCH-CONTRACT.
+001640     EXEC SQL
+001650         FETCH BILLRUN-CSR
+001660             INTO :PAY_GAFMST-CNTNUM, :PAY_GAFMST-DIVCOD,
+001670                  :PAY_GAFMST-PAYNAM, :PAY_GAFMST-PAYBGN,
+001680                  :PAY_GAFMST-PAYCYC, :PAY_GAFMST-PAYCNT,
+001690                  :PAY_GAFMST-EQPCOD, :PAY_GAFMST-SNDTYP,
+001700                  :PAY_GAFMST-CONFLG, :PAY_GAFMST-TRNAMT,
+001710                  :PAY_GAFMST-TRNTAX, :PAY_GAFMST-TRNTOT
+001720     END-EXEC.
+001730     IF SQLCODE = 100
+001740         MOVE "Y" TO WS-EOF-SW
+001750     END-IF.
+001760 2100-EXIT.
+001770     EXIT.
+001780******************************************************
+001790* 2200-CHECK-DUE - NEXT DUE DATE = PAYBGN + PAYCYC MONTHS
+001800*                  TIMES (PAYCNT + 1) BILLINGS ALREADY DONE
+001810******************************************************
+001820 2200-CHECK-DUE.
+001830     MOVE "N" TO WS-DUE-SW.
+001840     MOVE PAY_GAFMST-PAYBGN(1:4) TO WS-BGN-YYYY.
+001850     MOVE PAY_GAFMST-PAYBGN(5:2) TO WS-BGN-MM.
+001860     MOVE PAY_GAFMST-PAYBGN(7:2) TO WS-BGN-DD.
+001870     MOVE PAY_GAFMST-PAYCYC TO WS-CYC-MOS.
+001880     COMPUTE WS-BASE-MOS =
+001890         (WS-BGN-YYYY * 12) + WS-BGN-MM - 1.
+001900     COMPUTE WS-DUE-MOS =
+001910         WS-BASE-MOS + (WS-CYC-MOS * (PAY_GAFMST-PAYCNT + 1)).
+001920     COMPUTE WS-DUE-YYYY = WS-DUE-MOS / 12.
+001930     COMPUTE WS-DUE-MM = (WS-DUE-MOS - (WS-DUE-YYYY * 12)) + 1.
+001940     MOVE WS-DUE-YYYY TO WS-DUE-DATE-YYYY.
+001950     MOVE WS-DUE-MM TO WS-DUE-DATE-MM.
+001960     MOVE WS-BGN-DD TO WS-DUE-DATE-DD.
+001970     IF WS-DUE-DATE <= WS-TODAY
+001980         MOVE "Y" TO WS-DUE-SW
+001990     END-IF.
+002000 2200-EXIT.
+002010     EXIT.
+002020******************************************************
+002030* 2300-LOOKUP-EQUIPMENT - CURRENT CPBIS005 CODE, IF ANY
+002040******************************************************
+002050 2300-LOOKUP-EQUIPMENT.
+002060     MOVE SPACES TO WS-SLOT-SISAN.
+002070     IF PAY_GAFMST-EQPCOD NOT = SPACES
+002080         MOVE PAY_GAFMST-EQPCOD TO CB5-識別コード
+002090         READ CPBIS005-FILE
+002100             INVALID KEY
+002110                 MOVE "N" TO WS-FOUND-SW
+002120             NOT INVALID KEY
+002130                 MOVE "Y" TO WS-FOUND-SW
+002140         END-READ
+002150         IF WS-FOUND
+002160             PERFORM 2310-FIND-CURRENT THRU 2310-EXIT
+002170         END-IF
+002180     END-IF.
+002190 2300-EXIT.
+002200     EXIT.
+002210 2310-FIND-CURRENT.
+002220     MOVE ZERO TO WS-CURR-IDX.
+002230     PERFORM 2320-CHECK-SLOT THRU 2320-EXIT
+002240         VARYING WS-SLOT-IDX FROM 5 BY -1
+002250         UNTIL WS-SLOT-IDX < 1 OR WS-CURR-IDX NOT = ZERO.
+002260 2310-EXIT.
+002270     EXIT.
+002280 2320-CHECK-SLOT.
+002290     MOVE CB5-適用範囲(WS-SLOT-IDX) TO WS-SLOT-COPY.
+002300     IF WS-SLOT-SISAN NOT = SPACES
+002310         MOVE WS-SLOT-IDX TO WS-CURR-IDX
+002320     END-IF.
+002330 2320-EXIT.
+002340     EXIT.
+002350******************************************************
+002360* 2400-BUILD-BILL - WRITE TO BILPRT OR BILELE PER SNDTYP
+002370******************************************************
+002380 2400-BUILD-BILL.
+002390     MOVE PAY_GAFMST-PAYCNT TO WS-OLD-PAYCNT.
+002400     ADD 1 TO PAY_GAFMST-PAYCNT.
+002410     ADD 1 TO WS-SEQ.
+002420     MOVE WS-TODAY(3:6) TO WS-NEW-BILNUM(1:6).
+002430     MOVE WS-SEQ TO WS-NEW-BILNUM(7:3).
+002440     IF PAY_GAFMST-SNDTYP = "3"
+002450         PERFORM 2500-INSERT-BILELE THRU 2500-EXIT
+002460     ELSE
+002470         PERFORM 2600-INSERT-BILPRT THRU 2600-EXIT
+002480     END-IF.
+002490     PERFORM 2450-UPDATE-GAFMST THRU 2450-EXIT.
+002500     PERFORM 2460-LOG-CHANGE THRU 2460-EXIT.
+002510     MOVE PAY_GAFMST-CNTNUM TO DL-CNTNUM.
+002520     MOVE WS-NEW-BILNUM TO DL-BILNUM.
+002530     MOVE PAY_GAFMST-SNDTYP TO DL-SNDTYP.
+002540     MOVE WS-SLOT-SISAN TO DL-EQPCOD.
+002550     WRITE BIL102-RPT-REC FROM WS-DETAIL-LINE.
+002560 2400-EXIT.
+002570     EXIT.
+002580******************************************************
+002590* 2450-UPDATE-GAFMST - ADVANCE PAYCNT SO THE NEXT RUN'S
+002600*                      DUE-DATE CHECK DOESN'T REBILL THIS
+002610*                      CYCLE
+002620******************************************************
+002630 2450-UPDATE-GAFMST.
+002640     EXEC SQL
+002650         UPDATE GAFMST
+002660            SET PAYCNT = :PAY_GAFMST-PAYCNT,
+002670                MODDAY = :WS-TODAY,
+002680                MODTIM = :WS-NOWTIME,
+002690                MODPSN = :WS-BATCH-PSN
+002700          WHERE CNTNUM = :PAY_GAFMST-CNTNUM
+002710     END-EXEC.
+002720 2450-EXIT.
+002730     EXIT.
+002740******************************************************
+002750* 2460-LOG-CHANGE - RECORD BEFORE/AFTER PAYCNT VALUES
+002760******************************************************
+002770 2460-LOG-CHANGE.
+002780     MOVE WS-OLD-PAYCNT TO WS-NUM-EDIT.
+002790     MOVE WS-NUM-EDIT TO WS-LOG-OLDVAL.
+002800     MOVE PAY_GAFMST-PAYCNT TO WS-NUM-EDIT.
+002810     MOVE WS-NUM-EDIT TO WS-LOG-NEWVAL.
+002820     EXEC SQL
+002830         INSERT INTO CHGLOG
+002840             (TABNAM, KEYVAL, FLDNAM, OLDVAL, NEWVAL,
+002850              CHGDAY, CHGTIM, CHGPSN)
+002860         VALUES
+002870             ("GAFMST", :PAY_GAFMST-CNTNUM, "PAYCNT",
+002880              :WS-LOG-OLDVAL, :WS-LOG-NEWVAL,
+002890              :WS-TODAY, :WS-NOWTIME, :WS-BATCH-PSN)
+002900     END-EXEC.
+002910 2460-EXIT.
+002920     EXIT.
+002930******************************************************
+002940* 2500-INSERT-BILELE - ELECTRONIC DELIVERY, SNDTYP = 3
+002950******************************************************
+002960 2500-INSERT-BILELE.
+002970     MOVE WS-NEW-BILNUM TO PAY_BILELE-CTLNUM.
+002980     MOVE WS-NEW-BILNUM TO PAY_BILELE-BILNUM.
+002990     MOVE PAY_GAFMST-CNTNUM TO PAY_BILELE-CNTNUM.
+003000     MOVE PAY_GAFMST-PAYNAM(1:44) TO PAY_BILELE-CLTNAM.
+003010     MOVE SPACES TO PAY_BILELE-EMLADR.
+003020     MOVE PAY_GAFMST-PAYBGN TO PAY_BILELE-DAYBGN.
+003030     MOVE WS-DUE-DATE TO PAY_BILELE-DAYEND.
+003040     MOVE WS-TODAY TO PAY_BILELE-SNDDAY.
+003050     MOVE PAY_GAFMST-TRNAMT TO PAY_BILELE-BILAMT.
+003060     MOVE PAY_GAFMST-TRNTAX TO PAY_BILELE-TAXAMT.
+003070     MOVE PAY_GAFMST-TRNTOT TO PAY_BILELE-TOTAMT.
+003080     MOVE "P" TO PAY_BILELE-DLVSTS.
+003090     EXEC SQL
+003100         INSERT INTO BILELE
+003110             (CTLNUM, BILNUM, CNTNUM, CLTNAM, EMLADR,
+003120              DAYBGN, DAYEND, SNDDAY, BILAMT, TAXAMT,
+003130              TOTAMT, DLVSTS)
+003140         VALUES
+003150             (:PAY_BILELE-CTLNUM, :PAY_BILELE-BILNUM,
+003160              :PAY_BILELE-CNTNUM, :PAY_BILELE-CLTNAM,
+003170              :PAY_BILELE-EMLADR, :PAY_BILELE-DAYBGN,
+003180              :PAY_BILELE-DAYEND, :PAY_BILELE-SNDDAY,
+003190              :PAY_BILELE-BILAMT, :PAY_BILELE-TAXAMT,
+003200              :PAY_BILELE-TOTAMT, :PAY_BILELE-DLVSTS)
+003210     END-EXEC.
+003220 2500-EXIT.
+003230     EXIT.
+003240******************************************************
+003250* 2600-INSERT-BILPRT - PAPER DELIVERY, SNDTYP 1 OR 2
+003260******************************************************
+003270 2600-INSERT-BILPRT.
+003280     MOVE WS-NEW-BILNUM TO PAY_BILPRT-CTLNUM.
+003290     MOVE WS-NEW-BILNUM TO PAY_BILPRT-BILNUM.
+003300     MOVE PAY_GAFMST-CNTNUM TO PAY_BILPRT-CNTNUM.
+003310     MOVE PAY_GAFMST-DIVCOD TO PAY_BILPRT-DIVCOD.
+003320     MOVE PAY_GAFMST-PAYNAM(1:44) TO PAY_BILPRT-CLTNAM.
+003330     IF PAY_GAFMST-SNDTYP = SPACES
+003340         MOVE "1" TO PAY_BILPRT-SNDTYP
+003350     ELSE
+003360         MOVE PAY_GAFMST-SNDTYP TO PAY_BILPRT-SNDTYP
+003370     END-IF.
+003380     MOVE PAY_GAFMST-PAYBGN TO PAY_BILPRT-DAYBGN.
+003390     MOVE WS-DUE-DATE TO PAY_BILPRT-DAYEND.
+003400     MOVE WS-TODAY TO PAY_BILPRT-SNDDAY.
+003410     MOVE PAY_GAFMST-TRNAMT TO PAY_BILPRT-BILAMT.
+003420     MOVE PAY_GAFMST-TRNTAX TO PAY_BILPRT-TAXAMT.
+003430     MOVE PAY_GAFMST-TRNTOT TO PAY_BILPRT-TOTAMT.
+003440     IF PAY_GAFMST-CONSOLIDATE
+003450         MOVE "Y" TO PAY_BILPRT-CONFLG
+003460     ELSE
+003470         MOVE "N" TO PAY_BILPRT-CONFLG
+003480     END-IF.
+003490     MOVE "JPY" TO PAY_BILPRT-CURCOD.
+003500     MOVE 1 TO PAY_BILPRT-EXCRAT.
+003510     MOVE WS-SLOT-SISAN TO PAY_BILPRT-ASTCOD.
+003520     EXEC SQL
+003530         INSERT INTO BILPRT
+003540             (CTLNUM, BILNUM, CNTNUM, DIVCOD, CLTNAM,
+003550              SNDTYP, DAYBGN, DAYEND, SNDDAY, BILAMT,
+003560              TAXAMT, TOTAMT, CONFLG, CURCOD, EXCRAT,
+003570              ASTCOD)
+003580         VALUES
+003590             (:PAY_BILPRT-CTLNUM, :PAY_BILPRT-BILNUM,
+003600              :PAY_BILPRT-CNTNUM, :PAY_BILPRT-DIVCOD,
+003610              :PAY_BILPRT-CLTNAM, :PAY_BILPRT-SNDTYP,
+003620              :PAY_BILPRT-DAYBGN, :PAY_BILPRT-DAYEND,
+003630              :PAY_BILPRT-SNDDAY, :PAY_BILPRT-BILAMT,
+003640              :PAY_BILPRT-TAXAMT, :PAY_BILPRT-TOTAMT,
+003650              :PAY_BILPRT-CONFLG, :PAY_BILPRT-CURCOD,
+003660              :PAY_BILPRT-EXCRAT, :PAY_BILPRT-ASTCOD)
+003670     END-EXEC.
+003680 2600-EXIT.
+003690     EXIT.
+003700******************************************************
+003710* 3000-TERMINATE - CLOSE UP THE FILES
+003720******************************************************
+003730 3000-TERMINATE.
+003740     EXEC SQL
+003750         CLOSE BILLRUN-CSR
+003760     END-EXEC.
+003770     EXEC SQL
+003780         COMMIT
+003790     END-EXEC.
+003800     CLOSE CPBIS005-FILE.
+003810     CLOSE BIL102-RPT.
+003820 3000-EXIT.
+003830     EXIT.
