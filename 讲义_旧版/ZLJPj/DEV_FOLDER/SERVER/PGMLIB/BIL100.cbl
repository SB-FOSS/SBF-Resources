@@ -0,0 +1,170 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BIL100.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - CHECKS EACH
+000100*                       PRINT REQUEST AGAINST BILPRC
+000110*                       BEFORE A BILL GOES TO THE
+000120*                       PRINTER, MARKING REPRINTS
+000130******************************************************
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT PRTREQ-FILE ASSIGN TO PRTREQIN.
+000180     SELECT BIL100-RPT ASSIGN TO BIL100RP.
+000190 DATA DIVISION.
+000200 FILE SECTION.
+000210 FD  PRTREQ-FILE
+000220     RECORDING MODE IS F
+000230     LABEL RECORDS ARE STANDARD.
+000240 01  PRTREQ-REC.
+000250     03 PR-BILNUM        PIC X(009).
+000260     03 PR-RSNCOD        PIC X(004).
+000270     03 PR-PSN           PIC X(004).
+000280 FD  BIL100-RPT
+000290     RECORDING MODE IS F
+000300     LABEL RECORDS ARE STANDARD.
+000310 01  BIL100-RPT-REC              PIC X(080).
+000320 WORKING-STORAGE SECTION.
+000330     EXEC SQL INCLUDE SQLCA END-EXEC.
+000340     EXEC SQL INCLUDE PAY_BILPRT END-EXEC.
+000350     EXEC SQL INCLUDE PAY_BILPRC END-EXEC.
+000360 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000370     88 WS-EOF                      VALUE "Y".
+000380 77  WS-NOTFND-SW        PIC X(001) VALUE "N".
+000390     88 WS-NOTFND                   VALUE "Y".
+000400 77  WS-CTL-FOUND-SW     PIC X(001) VALUE "N".
+000410     88 WS-CTL-FOUND                VALUE "Y".
+000420 77  WS-TODAY            PIC X(008).
+000430 77  WS-NOWTIME          PIC X(006).
+000440 01  WS-DETAIL-LINE.
+000450     03 DL-BILNUM        PIC X(009).
+000460     03 FILLER           PIC X(002) VALUE SPACES.
+000470     03 DL-CLTNAM        PIC X(044).
+000480     03 FILLER           PIC X(002) VALUE SPACES.
+000490     03 DL-TOTAMT        PIC -(011)9.99.
+000510     03 DL-REPRINT       PIC X(008).
+000530******************************************************
+000540* PROCEDURE DIVISION
+000550******************************************************
+000560 PROCEDURE DIVISION.
+000570 0000-MAINLINE.
+000580     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000590     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+000600         UNTIL WS-EOF.
+000610     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000620     STOP RUN.
+000630******************************************************
+000640* 1000-INITIALIZE - OPEN FILES, PRIME THE FIRST READ
+000650******************************************************
+000660 1000-INITIALIZE.
+000670     OPEN INPUT PRTREQ-FILE.
+000680     OPEN OUTPUT BIL100-RPT.
+000690     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000700     ACCEPT WS-NOWTIME FROM TIME.
+000710     READ PRTREQ-FILE
+000720         AT END MOVE "Y" TO WS-EOF-SW
+000730     END-READ.
+000740 1000-EXIT.
+000750     EXIT.
+000760******************************************************
+000770* 2000-PROCESS-REQUEST - LOOK UP THE BILL, APPLY CONTROL
+000780******************************************************
+000790 2000-PROCESS-REQUEST.
+000800     MOVE "N" TO WS-NOTFND-SW.
+000810     EXEC SQL
+000820         SELECT CLTNAM, TOTAMT
+000830           INTO :PAY_BILPRT-CLTNAM, :PAY_BILPRT-TOTAMT
+000840           FROM BILPRT
+000850          WHERE BILNUM = :PR-BILNUM
+000860     END-EXEC.
+000870     IF SQLCODE NOT = 0
+000880         MOVE "Y" TO WS-NOTFND-SW
+000890         DISPLAY "BIL100 - BILNUM NOT ON FILE " PR-BILNUM
+000900     ELSE
+000910         PERFORM 2100-CHECK-CONTROL THRU 2100-EXIT
+000920         PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+000930     END-IF.
+000940     READ PRTREQ-FILE
+000950         AT END MOVE "Y" TO WS-EOF-SW
+000960     END-READ.
+000970 2000-EXIT.
+000980     EXIT.
+000990******************************************************
+001000* 2100-CHECK-CONTROL - FIRST PRINT OR REPRINT OF BILNUM
+001010******************************************************
+001020 2100-CHECK-CONTROL.
+001030     MOVE "N" TO WS-CTL-FOUND-SW.
+001040     EXEC SQL
+001050         SELECT RPTCNT
+001060           INTO :PAY_BILPRC-RPTCNT
+001070           FROM BILPRC
+001080          WHERE BILNUM = :PR-BILNUM
+001090     END-EXEC.
+001100     IF SQLCODE = 0
+001110         MOVE "Y" TO WS-CTL-FOUND-SW.
+001120     IF WS-CTL-FOUND
+001130         IF PR-RSNCOD = SPACES
+001140             DISPLAY "BIL100 - REPRINT REASON REQUIRED, SKIPPED "
+001150                     PR-BILNUM
+001160             MOVE "Y" TO WS-NOTFND-SW
+001170         ELSE
+001180             PERFORM 2200-UPDATE-CONTROL THRU 2200-EXIT
+001190         END-IF
+001200     ELSE
+001210         EXEC SQL
+001220             INSERT INTO BILPRC
+001230                 (BILNUM, ORGSND, RPTCNT)
+001240             VALUES
+001250                 (:PR-BILNUM, :WS-TODAY, 0)
+001260         END-EXEC
+001270     END-IF.
+001280 2100-EXIT.
+001290     EXIT.
+001300******************************************************
+001310* 2200-UPDATE-CONTROL - BUMP THE REPRINT COUNT AND LOG IT
+001320******************************************************
+001330 2200-UPDATE-CONTROL.
+001340     EXEC SQL
+001350         UPDATE BILPRC
+001360            SET RPTCNT = RPTCNT + 1,
+001370                RPTRSN = :PR-RSNCOD,
+001380                RPTDAY = :WS-TODAY,
+001390                RPTTIM = :WS-NOWTIME,
+001400                RPTPSN = :PR-PSN
+001410          WHERE BILNUM = :PR-BILNUM
+001420     END-EXEC.
+001430 2200-EXIT.
+001440     EXIT.
+001450******************************************************
+001460* 2300-WRITE-DETAIL - PRINT THE BILL, MARK REPRINTS
+001470******************************************************
+001480 2300-WRITE-DETAIL.
+001490     IF NOT WS-NOTFND
+001500         MOVE PR-BILNUM TO DL-BILNUM
+001510         MOVE PAY_BILPRT-CLTNAM TO DL-CLTNAM
+001520         MOVE PAY_BILPRT-TOTAMT TO DL-TOTAMT
+001530         IF WS-CTL-FOUND
+001540             MOVE "REPRINT " TO DL-REPRINT
+001550         ELSE
+001560             MOVE SPACES TO DL-REPRINT
+001570         END-IF
+001580         WRITE BIL100-RPT-REC FROM WS-DETAIL-LINE
+001590     END-IF.
+001600 2300-EXIT.
+001610     EXIT.
+001620******************************************************
+001630* 3000-TERMINATE - CLOSE FILES AND COMMIT THE WORK
+001640******************************************************
+001650 3000-TERMINATE.
+001660     EXEC SQL
+001670         COMMIT
+001680     END-EXEC.
+001690     CLOSE PRTREQ-FILE.
+001700     CLOSE BIL100-RPT.
+001710 3000-EXIT.
+001720     EXIT.
