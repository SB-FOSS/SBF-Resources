@@ -0,0 +1,203 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BIL101.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - COMBINES ALL
+000100*                       CONSOLIDATION-FLAGGED CONTRACTS
+000110*                       FOR ONE CLTNAM/ZIPCOD INTO ONE
+000120*                       MAILED BILL WITH PER-CONTRACT
+000130*                       SUBTOTALS AND ONE TOTAMT
+000140*  2026-08-09  K.SATO   MINT A REAL BILNUM (WAS REUSING
+000150*                       THE FIRST CONTRACT'S CNTNUM) AND
+000160*                       BUFFER DETAIL LINES SO A BILL'S
+000170*                       HEADER PRINTS BEFORE ITS DETAIL,
+000180*                       NOT AFTER
+000190*  2026-08-09  K.SATO   ADDED THE MISSING COMMIT AT
+000200*                       TERMINATION SO A CONSOLIDATED
+000210*                       RUN'S BILCON INSERTS ARE ACTUALLY
+000220*                       SAVED
+000230******************************************************
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT BIL101-RPT ASSIGN TO BIL101RP.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  BIL101-RPT
+000310     RECORDING MODE IS F
+000320     LABEL RECORDS ARE STANDARD.
+000330 01  BIL101-RPT-REC              PIC X(080).
+000340 WORKING-STORAGE SECTION.
+000350     EXEC SQL INCLUDE SQLCA END-EXEC.
+000360     EXEC SQL INCLUDE PAY_BILPRT END-EXEC.
+000370     EXEC SQL INCLUDE PAY_BILCON END-EXEC.
+000380 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000390     88 WS-EOF                      VALUE "Y".
+000400 77  WS-FIRST-GRP-SW     PIC X(001) VALUE "Y".
+000410     88 WS-FIRST-GRP                VALUE "Y".
+000420 77  WS-PREV-CLTNAM      PIC X(044) VALUE SPACES.
+000430 77  WS-PREV-ZIPCOD      PIC X(007) VALUE SPACES.
+000440 77  WS-CON-BILNUM       PIC X(009) VALUE SPACES.
+000450 77  WS-CON-LINSEQ       PIC S9(004) COMP-3 VALUE ZERO.
+000460 77  WS-GR-BILAMT        PIC S9(013) COMP-3 VALUE ZERO.
+000470 77  WS-GR-TAXAMT        PIC S9(013) COMP-3 VALUE ZERO.
+000480 77  WS-GR-TOTAMT        PIC S9(013) COMP-3 VALUE ZERO.
+000490 77  WS-TODAY            PIC X(008).
+000500 77  WS-SEQ              PIC 9(003) VALUE ZERO.
+000510 77  WS-NEW-BILNUM       PIC X(009).
+000520 77  WS-BUF-IDX          PIC 9(003) COMP.
+000530 77  WS-MAX-LINES        PIC 9(003) VALUE 200.
+000540 01  WS-HEADER-LINE.
+000550     03 HL-LIT           PIC X(012) VALUE "CONSOL BILL ".
+000560     03 HL-BILNUM        PIC X(009).
+000570     03 FILLER           PIC X(002) VALUE SPACES.
+000580     03 HL-CLTNAM        PIC X(040).
+000590     03 FILLER           PIC X(002) VALUE SPACES.
+000600     03 HL-TOTAMT        PIC -(011)9.99.
+000610 01  WS-DETAIL-LINE.
+000620     03 FILLER           PIC X(014) VALUE SPACES.
+000630     03 DL-CNTNUM        PIC X(009).
+000640     03 FILLER           PIC X(002) VALUE SPACES.
+000650     03 DL-SUBTOT        PIC -(011)9.99.
+000660 01  WS-DETAIL-BUF-TABLE.
+000670     03 WS-DETAIL-BUF    OCCURS 200 TIMES PIC X(080).
+000680******************************************************
+000690* PROCEDURE DIVISION
+000700******************************************************
+000710 PROCEDURE DIVISION.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-ROW THRU 2000-EXIT
+000750         UNTIL WS-EOF.
+000760     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000770     STOP RUN.
+000780******************************************************
+000790* 1000-INITIALIZE - OPEN THE CURSOR AND FILE, PRIME READ
+000800******************************************************
+000810 1000-INITIALIZE.
+000820     OPEN OUTPUT BIL101-RPT.
+000830     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000840     EXEC SQL
+000850         DECLARE CONBIL-CSR CURSOR FOR
+000860             SELECT CNTNUM, CLTNAM, ZIPCOD,
+000870                    BILAMT, TAXAMT, TOTAMT
+000880               FROM BILPRT
+000890              WHERE CONFLG = 'Y'
+000900              ORDER BY CLTNAM, ZIPCOD, CNTNUM
+000910     END-EXEC.
+000920     EXEC SQL
+000930         OPEN CONBIL-CSR
+000940     END-EXEC.
+000950     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+000960 1000-EXIT.
+000970     EXIT.
+000980******************************************************
+000990* 2000-PROCESS-ROW - GROUP BY CLTNAM/ZIPCOD, ACCUMULATE
+001000******************************************************
+001010 2000-PROCESS-ROW.
+001020     IF WS-FIRST-GRP
+001030         PERFORM 2200-START-GROUP THRU 2200-EXIT
+001040     ELSE
+001050         IF PAY_BILPRT-CLTNAM NOT = WS-PREV-CLTNAM
+001060            OR PAY_BILPRT-ZIPCOD NOT = WS-PREV-ZIPCOD
+001070             PERFORM 2300-WRITE-GROUP THRU 2300-EXIT
+001080             PERFORM 2200-START-GROUP THRU 2200-EXIT
+001090         END-IF
+001100     END-IF.
+001110     ADD 1 TO WS-CON-LINSEQ.
+001120     ADD PAY_BILPRT-BILAMT TO WS-GR-BILAMT.
+001130     ADD PAY_BILPRT-TAXAMT TO WS-GR-TAXAMT.
+001140     ADD PAY_BILPRT-TOTAMT TO WS-GR-TOTAMT.
+001150     PERFORM 2400-WRITE-SUBTOTAL THRU 2400-EXIT.
+001160     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+001170 2000-EXIT.
+001180     EXIT.
+001190******************************************************
+001200* 2100-FETCH-ROW - FETCH THE NEXT CONTRACT ON THE CURSOR
+001210******************************************************
+001220 2100-FETCH-ROW.
+001230     EXEC SQL
+001240         FETCH CONBIL-CSR
+001250             INTO :PAY_BILPRT-CNTNUM, :PAY_BILPRT-CLTNAM,
+001260                  :PAY_BILPRT-ZIPCOD, :PAY_BILPRT-BILAMT,
+001270                  :PAY_BILPRT-TAXAMT, :PAY_BILPRT-TOTAMT
+001280     END-EXEC.
+001290     IF SQLCODE = 100
+001300         MOVE "Y" TO WS-EOF-SW
+001310     END-IF.
+001320 2100-EXIT.
+001330     EXIT.
+001340******************************************************
+001350* 2200-START-GROUP - RESET ACCUMULATORS FOR A NEW BILL
+001360******************************************************
+001370 2200-START-GROUP.
+001380     MOVE "N" TO WS-FIRST-GRP-SW.
+001390     MOVE PAY_BILPRT-CLTNAM TO WS-PREV-CLTNAM.
+001400     MOVE PAY_BILPRT-ZIPCOD TO WS-PREV-ZIPCOD.
+001410     ADD 1 TO WS-SEQ.
+001420     MOVE WS-TODAY(3:6) TO WS-NEW-BILNUM(1:6).
+001430     MOVE WS-SEQ TO WS-NEW-BILNUM(7:3).
+001440     MOVE WS-NEW-BILNUM TO WS-CON-BILNUM.
+001450     MOVE ZERO TO WS-CON-LINSEQ.
+001460     MOVE ZERO TO WS-GR-BILAMT.
+001470     MOVE ZERO TO WS-GR-TAXAMT.
+001480     MOVE ZERO TO WS-GR-TOTAMT.
+001490 2200-EXIT.
+001500     EXIT.
+001510******************************************************
+001520* 2300-WRITE-GROUP - CLOSE OUT THE PRIOR CONSOLIDATED BILL
+001530******************************************************
+001540 2300-WRITE-GROUP.
+001550     MOVE WS-CON-BILNUM TO HL-BILNUM.
+001560     MOVE WS-PREV-CLTNAM TO HL-CLTNAM.
+001570     MOVE WS-GR-TOTAMT TO HL-TOTAMT.
+001580     WRITE BIL101-RPT-REC FROM WS-HEADER-LINE.
+001590     PERFORM 2310-WRITE-BUFFERED-LINE THRU 2310-EXIT
+001600         VARYING WS-BUF-IDX FROM 1 BY 1
+001610         UNTIL WS-BUF-IDX > WS-CON-LINSEQ
+001620            OR WS-BUF-IDX > WS-MAX-LINES.
+001630 2300-EXIT.
+001640     EXIT.
+001650 2310-WRITE-BUFFERED-LINE.
+001660     WRITE BIL101-RPT-REC FROM WS-DETAIL-BUF(WS-BUF-IDX).
+001670 2310-EXIT.
+001680     EXIT.
+001690******************************************************
+001700* 2400-WRITE-SUBTOTAL - ONE DETAIL LINE PER CONTRACT
+001710******************************************************
+001720 2400-WRITE-SUBTOTAL.
+001730     MOVE PAY_BILPRT-CNTNUM TO DL-CNTNUM.
+001740     MOVE PAY_BILPRT-TOTAMT TO DL-SUBTOT.
+001750     IF WS-CON-LINSEQ NOT > WS-MAX-LINES
+001760         MOVE WS-DETAIL-LINE TO WS-DETAIL-BUF(WS-CON-LINSEQ)
+001770     END-IF.
+001780     EXEC SQL
+001790         INSERT INTO BILCON
+001800             (BILNUM, CNTNUM, LINSEQ, SUBAMT, SUBTAX, SUBTOT)
+001810         VALUES
+001820             (:WS-CON-BILNUM, :PAY_BILPRT-CNTNUM,
+001830              :WS-CON-LINSEQ, :PAY_BILPRT-BILAMT,
+001840              :PAY_BILPRT-TAXAMT, :PAY_BILPRT-TOTAMT)
+001850     END-EXEC.
+001860 2400-EXIT.
+001870     EXIT.
+001880******************************************************
+001890* 3000-TERMINATE - FLUSH THE LAST GROUP, CLOSE UP
+001900******************************************************
+001910 3000-TERMINATE.
+001920     IF NOT WS-FIRST-GRP
+001930         PERFORM 2300-WRITE-GROUP THRU 2300-EXIT
+001940     END-IF.
+001950     EXEC SQL
+001960         CLOSE CONBIL-CSR
+001970     END-EXEC.
+001980     EXEC SQL
+001990         COMMIT
+002000     END-EXEC.
+002010     CLOSE BIL101-RPT.
+002020 3000-EXIT.
+002030     EXIT.
