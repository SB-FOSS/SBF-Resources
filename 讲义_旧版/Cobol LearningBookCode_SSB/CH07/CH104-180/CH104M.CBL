@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH104M.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN TO DISK-MSD
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUMBERS
+                  FILE STATUS IS STOCK-STATUS.
+       DATA DIVISION.
+       FILE   SECTION.
+       FD STOCK-FILE LABEL RECORD IS STANDARD
+                      VALUE OF FILE-ID IS "STOCK.DAT".
+       01 STOCK-REC.
+        03 NUMBERS      PIC 9(3).
+        03 PRICE        PIC 9(4)V99.
+        03 QTY-ON-HAND  PIC 9(5).
+       WORKING-STORAGE SECTION.
+       77 STOCK-STATUS PIC X(2).
+       77 T-CODE       PIC X(1).
+           88 T-ADD    VALUE "A".
+           88 T-CHANGE VALUE "C".
+           88 T-RETIRE VALUE "R".
+           88 T-END    VALUE "E".
+       01 T-W.
+           03 T-NUMBERS PIC 9(3).
+           03 T-PRICE   PIC 9(4)V99.
+           03 T-QTY     PIC 9(5).
+       PROCEDURE DIVISION.
+       G1.
+           OPEN I-O STOCK-FILE.
+           DISPLAY "STOCK MAINTENANCE  A=ADD  C=CHANGE  R=RETIRE  E=END".
+           DISPLAY "INPUT TRANSACTION CODE".
+           ACCEPT T-CODE.
+           PERFORM M UNTIL T-END.
+           CLOSE STOCK-FILE.
+           STOP RUN.
+       M.
+           DISPLAY "INPUT NUMBERS".
+           ACCEPT T-NUMBERS.
+           IF T-ADD PERFORM M-ADD
+           ELSE IF T-CHANGE PERFORM M-CHANGE
+           ELSE IF T-RETIRE PERFORM M-RETIRE.
+           DISPLAY "INPUT TRANSACTION CODE".
+           ACCEPT T-CODE.
+       M-ADD.
+           MOVE T-NUMBERS TO NUMBERS.
+           READ STOCK-FILE
+               INVALID KEY
+                   DISPLAY "INPUT PRICE"
+                   ACCEPT T-PRICE
+                   DISPLAY "INPUT QUANTITY ON HAND"
+                   ACCEPT T-QTY
+                   MOVE T-PRICE TO PRICE
+                   MOVE T-QTY TO QTY-ON-HAND
+                   WRITE STOCK-REC
+               NOT INVALID KEY
+                   DISPLAY "NUMBERS ALREADY IN TABLE"
+           END-READ.
+       M-CHANGE.
+           MOVE T-NUMBERS TO NUMBERS.
+           READ STOCK-FILE
+               INVALID KEY
+                   DISPLAY "NUMBERS NOT IN TABLE"
+               NOT INVALID KEY
+                   DISPLAY "INPUT PRICE"
+                   ACCEPT T-PRICE
+                   DISPLAY "INPUT QUANTITY ON HAND"
+                   ACCEPT T-QTY
+                   MOVE T-PRICE TO PRICE
+                   MOVE T-QTY TO QTY-ON-HAND
+                   REWRITE STOCK-REC
+           END-READ.
+       M-RETIRE.
+           MOVE T-NUMBERS TO NUMBERS.
+           READ STOCK-FILE
+               INVALID KEY
+                   DISPLAY "NUMBERS NOT IN TABLE"
+               NOT INVALID KEY
+                   DELETE STOCK-FILE
+           END-READ.
