@@ -3,22 +3,27 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STOCK-FILE ASSIGN TO DISK-MSD.
+           SELECT STOCK-FILE ASSIGN TO DISK-MSD
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS NUMBERS
+                  FILE STATUS IS STOCK-STATUS.
            SELECT PRINT-FILE ASSIGN TO PRINTER-MSD.
        DATA DIVISION.
        FILE   SECTION.
        FD STOCK-FILE LABEL RECORD IS STANDARD
-                      VALUE OF IDENTIFICATION IS "STOCK.DAT".
+                      VALUE OF FILE-ID IS "STOCK.DAT".
        01 STOCK-REC.
-        03 NUMBERS   PIC 9(3).
-        03 PRICE     PIC 9(4)V99.
+        03 NUMBERS      PIC 9(3).
+        03 PRICE        PIC 9(4)V99.
+        03 QTY-ON-HAND  PIC 9(5).
        FD PRINT-FILE LABEL RECORD IS STANDARD
-                     VALUE OF IDENTIFICATION IS "PRINT.DAT".
+                     VALUE OF FILE-ID IS "PRINT.DAT".
        01 P-REC PIC X(80).
        WORKING-STORAGE SECTION.
-       77 N          PIC 9.
-       77 E-W        PIC X(3).
-       01 SALE-OUT.                      
+       77 E-W          PIC X(3).
+       77 STOCK-STATUS PIC X(2).
+       01 SALE-OUT.
            03 N-O     PIC 9(3).
            03 N-A     PIC 9(6)V99.
        01 P-W.
@@ -26,47 +31,72 @@
          03 P-PRICE   PIC Z(6).99.
          03 P-AMOUNT  PIC Z(8).99.
          03 P-SUM     PIC Z(8).99.
-       01 STOCK-TABLE.
-         02 S-P OCCURS 400.
-          03 N-T PIC 9(3).
-          03 P-T PIC 9(4)V99.
+       01 P-SUM-N     PIC 9(8)V99.
+       01 C-TOTAL     PIC 9(8)V99.
+       01 D-TOTAL     PIC 9(8)V99.
+       01 ITEM-CT     PIC 9(3).
+       01 P-CUST-TOT.
+         03 FILLER    PIC X(15) VALUE "CUSTOMER TOTAL ".
+         03 PC-AMOUNT PIC Z(8).99.
+       01 P-DAY-TOT.
+         03 FILLER    PIC X(15) VALUE "DAILY TOTAL    ".
+         03 PD-AMOUNT PIC Z(8).99.
        PROCEDURE DIVISION.
-       G.      
-           OPEN INPUT STOCK-FILE.
-           MOVE SPACE TO E-W.
-           MOVE ZERO TO N.
-           READ STOCK-FILE AT END MOVE "EOF" TO E-W.
-           PERFORM F UNTIL E-W = "EOF".
-           CLOSE STOCK-FILE.
-       G1.     
+       G1.
+           OPEN I-O STOCK-FILE.
            OPEN OUTPUT PRINT-FILE.
+            MOVE ZERO TO D-TOTAL.
+            MOVE SPACE TO E-W.
             DISPLAY "INPUT NUMBERS".
             ACCEPT N-O.
-            PERFORM A UNTIL N-O = 999.
+            PERFORM B UNTIL E-W = "EOD".
+            PERFORM D-TOT.
+            CLOSE STOCK-FILE.
             CLOSE PRINT-FILE
             STOP RUN.
-       F.   
-            ADD 1 TO N.
-            MOVE STOCK-REC TO S-P(N).
-            READ STOCK-FILE AT END MOVE "EOF" TO E-W.
-       A.     
+       B.
+            IF N-O = 999
+                MOVE "EOD" TO E-W
+            ELSE
+                MOVE ZERO TO C-TOTAL
+                MOVE ZERO TO ITEM-CT
+                PERFORM A UNTIL N-O = 999
+                PERFORM C-TOT
+                DISPLAY "INPUT NUMBERS"
+                ACCEPT N-O.
+       A.
             DISPLAY "INPUT AMOUNT".
             ACCEPT N-A.
-            MOVE ZERO TO N.
-            MOVE SPACE TO E-W.
-            PERFORM S UNTIL E-W = "END" OR E-W = "NOT".
-            IF E-W = "END" PERFORM P   
+            MOVE N-O TO NUMBERS.
+            READ STOCK-FILE
+                INVALID KEY MOVE "NOT" TO E-W
+                NOT INVALID KEY MOVE "END" TO E-W
+            END-READ.
+            IF E-W = "END"
+                IF QTY-ON-HAND NOT LESS THAN N-A PERFORM P
+                ELSE DISPLAY "NOT ENOUGH STOCK"
             ELSE DISPLAY "NUMBERS NOT IN TABLE".
             DISPLAY "INPUT NUMBERS"
-            ACCEPT N-O.  
-       S.      
-            ADD 1 TO N.
-            IF N-O = N-T(N) MOVE "END" TO E-W   
-            ELSE IF N-T(N) = 999 MOVE "NOT" TO E-W.
-       P.   
-            MOVE P-T(N) TO P-PRICE.
-            MULTIPLY P-T(N) BY N-A GIVING P-SUM.
-            MOVE N-O    TO P-NUMBER  
-            MOVE N-A    TO P-AMOUNT.  
-            MOVE P-W    TO P-REC.  
-            WRITE P-REC.
\ No newline at end of file
+            ACCEPT N-O.
+       P.
+            MOVE PRICE TO P-PRICE.
+            MULTIPLY PRICE BY N-A GIVING P-SUM-N.
+            MOVE P-SUM-N TO P-SUM.
+            SUBTRACT N-A FROM QTY-ON-HAND.
+            REWRITE STOCK-REC.
+            ADD P-SUM-N TO C-TOTAL.
+            ADD 1 TO ITEM-CT.
+            MOVE N-O    TO P-NUMBER
+            MOVE N-A    TO P-AMOUNT.
+            MOVE P-W    TO P-REC.
+            WRITE P-REC.
+       C-TOT.
+            IF ITEM-CT > 0
+                MOVE C-TOTAL TO PC-AMOUNT
+                MOVE P-CUST-TOT TO P-REC
+                WRITE P-REC
+                ADD C-TOTAL TO D-TOTAL.
+       D-TOT.
+            MOVE D-TOTAL TO PD-AMOUNT.
+            MOVE P-DAY-TOT TO P-REC.
+            WRITE P-REC.
