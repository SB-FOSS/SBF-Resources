@@ -0,0 +1,187 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAY103.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - EXPCOD WITHIN
+000100*                       DIVCOD ROLL-UP SUMMARY REPORT FOR
+000110*                       MONTH-END CLOSE
+000120******************************************************
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT PAY103-RPT ASSIGN TO PAY103RP.
+000170 DATA DIVISION.
+000180 FILE SECTION.
+000190 FD  PAY103-RPT
+000200     RECORDING MODE IS F
+000210     LABEL RECORDS ARE STANDARD.
+000220 01  PAY103-RPT-REC             PIC X(080).
+000230 WORKING-STORAGE SECTION.
+000240     EXEC SQL INCLUDE SQLCA END-EXEC.
+000250     EXEC SQL INCLUDE PAY_GAFMST END-EXEC.
+000260 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000270     88 WS-EOF                      VALUE "Y".
+000280 77  WS-FIRST-SW         PIC X(001) VALUE "Y".
+000290     88 WS-FIRST-ROW                VALUE "Y".
+000300 77  WS-PREV-DIVCOD      PIC X(004).
+000310 77  WS-PREV-EXPCOD      PIC X(003).
+000320 77  WS-EX-LEAAMT        PIC S9(013) COMP-3 VALUE ZERO.
+000330 77  WS-EX-TRNAMT        PIC S9(013) COMP-3 VALUE ZERO.
+000340 77  WS-EX-TRNTAX        PIC S9(013) COMP-3 VALUE ZERO.
+000350 77  WS-EX-TRNTOT        PIC S9(013) COMP-3 VALUE ZERO.
+000360 77  WS-DV-LEAAMT        PIC S9(013) COMP-3 VALUE ZERO.
+000370 77  WS-DV-TRNAMT        PIC S9(013) COMP-3 VALUE ZERO.
+000380 77  WS-DV-TRNTAX        PIC S9(013) COMP-3 VALUE ZERO.
+000390 77  WS-DV-TRNTOT        PIC S9(013) COMP-3 VALUE ZERO.
+000400 77  WS-GR-LEAAMT        PIC S9(013) COMP-3 VALUE ZERO.
+000410 77  WS-GR-TRNAMT        PIC S9(013) COMP-3 VALUE ZERO.
+000420 77  WS-GR-TRNTAX        PIC S9(013) COMP-3 VALUE ZERO.
+000430 77  WS-GR-TRNTOT        PIC S9(013) COMP-3 VALUE ZERO.
+000440 01  WS-EXPCOD-LINE.
+000450     03 FILLER           PIC X(004) VALUE "  E=".
+000460     03 EL-EXPCOD        PIC X(003).
+000470     03 FILLER           PIC X(002) VALUE SPACES.
+000480     03 EL-LEAAMT        PIC -(011)9.99.
+000490     03 EL-TRNAMT        PIC -(011)9.99.
+000500     03 EL-TRNTAX        PIC -(011)9.99.
+000510     03 EL-TRNTOT        PIC -(011)9.99.
+000520 01  WS-DIVCOD-LINE.
+000530     03 FILLER           PIC X(004) VALUE "DIV=".
+000540     03 VL-DIVCOD        PIC X(004).
+000550     03 FILLER           PIC X(002) VALUE SPACES.
+000560     03 VL-LEAAMT        PIC -(011)9.99.
+000570     03 VL-TRNAMT        PIC -(011)9.99.
+000580     03 VL-TRNTAX        PIC -(011)9.99.
+000590     03 VL-TRNTOT        PIC -(011)9.99.
+000600 01  WS-GRAND-LINE.
+000610     03 FILLER           PIC X(010) VALUE "GRAND TOT ".
+000620     03 GL-LEAAMT        PIC -(011)9.99.
+000630     03 GL-TRNAMT        PIC -(011)9.99.
+000640     03 GL-TRNTAX        PIC -(011)9.99.
+000650     03 GL-TRNTOT        PIC -(011)9.99.
+000660******************************************************
+000670* PROCEDURE DIVISION
+000680******************************************************
+000690 PROCEDURE DIVISION.
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000720     PERFORM 2000-PROCESS-ROW THRU 2000-EXIT
+000730         UNTIL WS-EOF.
+000740     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000750     STOP RUN.
+000760******************************************************
+000770* 1000-INITIALIZE - OPEN REPORT, OPEN THE SUMMARY CURSOR
+000780******************************************************
+000790 1000-INITIALIZE.
+000800     OPEN OUTPUT PAY103-RPT.
+000810     EXEC SQL
+000820         DECLARE ROLLUP-CSR CURSOR FOR
+000830         SELECT DIVCOD, EXPCOD, LEAAMT, TRNAMT, TRNTAX, TRNTOT
+000840           FROM GAFMST
+000850          ORDER BY DIVCOD, EXPCOD
+000860     END-EXEC.
+000870     EXEC SQL
+000880         OPEN ROLLUP-CSR
+000890     END-EXEC.
+000900     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+000910 1000-EXIT.
+000920     EXIT.
+000930******************************************************
+000940* 2000-PROCESS-ROW - CONTROL BREAK ON DIVCOD / EXPCOD
+000950******************************************************
+000960 2000-PROCESS-ROW.
+000970     IF WS-FIRST-ROW
+000980         MOVE PAY_GAFMST-DIVCOD TO WS-PREV-DIVCOD
+000990         MOVE PAY_GAFMST-EXPCOD TO WS-PREV-EXPCOD
+001000         MOVE "N" TO WS-FIRST-SW
+001010     ELSE
+001020         IF PAY_GAFMST-EXPCOD NOT = WS-PREV-EXPCOD
+001030          OR PAY_GAFMST-DIVCOD NOT = WS-PREV-DIVCOD
+001040             PERFORM 2200-WRITE-EXPCOD THRU 2200-EXIT
+001050             IF PAY_GAFMST-DIVCOD NOT = WS-PREV-DIVCOD
+001060                 PERFORM 2300-WRITE-DIVCOD THRU 2300-EXIT
+001070                 MOVE PAY_GAFMST-DIVCOD TO WS-PREV-DIVCOD
+001080             END-IF
+001090             MOVE PAY_GAFMST-EXPCOD TO WS-PREV-EXPCOD
+001100         END-IF
+001110     END-IF.
+001120     ADD PAY_GAFMST-LEAAMT TO WS-EX-LEAAMT.
+001130     ADD PAY_GAFMST-TRNAMT TO WS-EX-TRNAMT.
+001140     ADD PAY_GAFMST-TRNTAX TO WS-EX-TRNTAX.
+001150     ADD PAY_GAFMST-TRNTOT TO WS-EX-TRNTOT.
+001160     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+001170 2000-EXIT.
+001180     EXIT.
+001190******************************************************
+001200* 2100-FETCH-ROW - GET NEXT GAFMST ROW IN SORTED ORDER
+001210******************************************************
+001220 2100-FETCH-ROW.
+001230     EXEC SQL
+001240         FETCH ROLLUP-CSR
+001250          INTO :PAY_GAFMST-DIVCOD, :PAY_GAFMST-EXPCOD,
+001260               :PAY_GAFMST-LEAAMT, :PAY_GAFMST-TRNAMT,
+001270               :PAY_GAFMST-TRNTAX, :PAY_GAFMST-TRNTOT
+001280     END-EXEC.
+001290     IF SQLCODE NOT = 0
+001300         MOVE "Y" TO WS-EOF-SW.
+001310 2100-EXIT.
+001320     EXIT.
+001330******************************************************
+001340* 2200-WRITE-EXPCOD - WRITE ONE EXPCOD LINE, ROLL TO DIV
+001350******************************************************
+001360 2200-WRITE-EXPCOD.
+001370     MOVE WS-PREV-EXPCOD TO EL-EXPCOD.
+001380     MOVE WS-EX-LEAAMT TO EL-LEAAMT.
+001390     MOVE WS-EX-TRNAMT TO EL-TRNAMT.
+001400     MOVE WS-EX-TRNTAX TO EL-TRNTAX.
+001410     MOVE WS-EX-TRNTOT TO EL-TRNTOT.
+001420     WRITE PAY103-RPT-REC FROM WS-EXPCOD-LINE.
+001430     ADD WS-EX-LEAAMT TO WS-DV-LEAAMT.
+001440     ADD WS-EX-TRNAMT TO WS-DV-TRNAMT.
+001450     ADD WS-EX-TRNTAX TO WS-DV-TRNTAX.
+001460     ADD WS-EX-TRNTOT TO WS-DV-TRNTOT.
+001470     MOVE ZERO TO WS-EX-LEAAMT WS-EX-TRNAMT
+001480                  WS-EX-TRNTAX WS-EX-TRNTOT.
+001490 2200-EXIT.
+001500     EXIT.
+001510******************************************************
+001520* 2300-WRITE-DIVCOD - WRITE ONE DIVCOD SUBTOTAL, ROLL UP
+001530******************************************************
+001540 2300-WRITE-DIVCOD.
+001550     MOVE WS-PREV-DIVCOD TO VL-DIVCOD.
+001560     MOVE WS-DV-LEAAMT TO VL-LEAAMT.
+001570     MOVE WS-DV-TRNAMT TO VL-TRNAMT.
+001580     MOVE WS-DV-TRNTAX TO VL-TRNTAX.
+001590     MOVE WS-DV-TRNTOT TO VL-TRNTOT.
+001600     WRITE PAY103-RPT-REC FROM WS-DIVCOD-LINE.
+001610     ADD WS-DV-LEAAMT TO WS-GR-LEAAMT.
+001620     ADD WS-DV-TRNAMT TO WS-GR-TRNAMT.
+001630     ADD WS-DV-TRNTAX TO WS-GR-TRNTAX.
+001640     ADD WS-DV-TRNTOT TO WS-GR-TRNTOT.
+001650     MOVE ZERO TO WS-DV-LEAAMT WS-DV-TRNAMT
+001660                  WS-DV-TRNTAX WS-DV-TRNTOT.
+001670 2300-EXIT.
+001680     EXIT.
+001690******************************************************
+001700* 3000-TERMINATE - FLUSH FINAL BREAKS, WRITE GRAND TOTAL
+001710******************************************************
+001720 3000-TERMINATE.
+001730     IF NOT WS-FIRST-ROW
+001740         PERFORM 2200-WRITE-EXPCOD THRU 2200-EXIT
+001750         PERFORM 2300-WRITE-DIVCOD THRU 2300-EXIT
+001760     END-IF.
+001770     MOVE WS-GR-LEAAMT TO GL-LEAAMT.
+001780     MOVE WS-GR-TRNAMT TO GL-TRNAMT.
+001790     MOVE WS-GR-TRNTAX TO GL-TRNTAX.
+001800     MOVE WS-GR-TRNTOT TO GL-TRNTOT.
+001810     WRITE PAY103-RPT-REC FROM WS-GRAND-LINE.
+001820     EXEC SQL
+001830         CLOSE ROLLUP-CSR
+001840     END-EXEC.
+001850     CLOSE PAY103-RPT.
+001860 3000-EXIT.
+001870     EXIT.
