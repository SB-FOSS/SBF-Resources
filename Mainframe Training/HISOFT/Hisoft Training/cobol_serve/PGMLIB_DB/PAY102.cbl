@@ -0,0 +1,274 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAY102.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - MASS TAX RATE
+000100*                       CHANGE AND RECOMPUTE UTILITY
+000110*  2026-08-09  K.SATO   ADDED CHECKPOINT/RESTART SO A
+000120*                       RERUN AFTER AN ABEND RESUMES PAST
+000130*                       THE LAST COMMITTED CNTNUM INSTEAD
+000140*                       OF REPROCESSING FROM THE TOP
+000150*  2026-08-09  K.SATO   LOG BEFORE/AFTER TAXRAT, TRNTAX
+000160*                       AND TRNTOT TO CHGLOG PER CONTRACT
+000170*  2026-08-09  K.SATO   HOLD THE CURSOR ACROSS THE PERIODIC
+000180*                       COMMIT SO CHECKPOINT/RESTART ACTUALLY
+000190*                       RESUMES INSTEAD OF ENDING EARLY, AND
+000200*                       ONLY CLEAR THE CHECKPOINT ROW AT
+000210*                       TRUE END-OF-CURSOR
+000220******************************************************
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT PARM-FILE ASSIGN TO TAXPARM.
+000270     SELECT PAY102-RPT ASSIGN TO PAY102RP.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  PARM-FILE
+000310     RECORDING MODE IS F
+000320     LABEL RECORDS ARE STANDARD.
+000330 01  PARM-REC.
+000340     03 PARM-OLD-RATE    PIC S9(002)V9(001).
+000350     03 PARM-NEW-RATE    PIC S9(002)V9(001).
+000360     03 PARM-DIV-SCOPE   PIC X(004).
+000370     03 PARM-RUN-PSN     PIC X(004).
+000380 FD  PAY102-RPT
+000390     RECORDING MODE IS F
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  PAY102-RPT-REC              PIC X(080).
+000420 WORKING-STORAGE SECTION.
+000430     EXEC SQL INCLUDE SQLCA END-EXEC.
+000440     EXEC SQL INCLUDE PAY_GAFMST END-EXEC.
+000450     EXEC SQL INCLUDE PAY_GAFCKP END-EXEC.
+000460     EXEC SQL INCLUDE PAY_CHGLOG END-EXEC.
+000470 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000480     88 WS-EOF                      VALUE "Y".
+000490 77  WS-TODAY            PIC X(008).
+000500 77  WS-NOWTIME          PIC X(006).
+000510 77  WS-OLD-TRNTAX       PIC S9(013) COMP-3.
+000520 77  WS-OLD-TRNTOT       PIC S9(013) COMP-3.
+000530 77  WS-NEW-TRNTAX       PIC S9(013) COMP-3.
+000540 77  WS-NEW-TRNTOT       PIC S9(013) COMP-3.
+000550 77  WS-CHGAMT           PIC S9(013) COMP-3.
+000560 77  WS-RUN-ID           PIC X(008) VALUE "PAY102  ".
+000570 77  WS-CKPT-CNTNUM      PIC X(009) VALUE SPACES.
+000580 77  WS-CKPT-INTERVAL    PIC 9(007) VALUE 0000050.
+000590 77  WS-PROC-CNT         PIC S9(007) COMP-3 VALUE ZERO.
+000600 77  WS-CKPT-REM         PIC 9(007) VALUE ZERO.
+000610 77  WS-CKPT-QUOT        PIC 9(007) VALUE ZERO.
+000620 77  WS-NUM-EDIT         PIC -(015)9.99.
+000630 77  WS-LOG-FLDNAM       PIC X(008).
+000640 77  WS-LOG-OLDVAL       PIC X(020).
+000650 77  WS-LOG-NEWVAL       PIC X(020).
+000660 01  WS-DETAIL-LINE.
+000670     03 DL-CNTNUM        PIC X(009).
+000680     03 FILLER           PIC X(002) VALUE SPACES.
+000690     03 DL-OLD-TOT       PIC -(011)9.99.
+000700     03 FILLER           PIC X(002) VALUE SPACES.
+000710     03 DL-NEW-TOT       PIC -(011)9.99.
+000720     03 FILLER           PIC X(002) VALUE SPACES.
+000730     03 DL-CHGAMT        PIC -(011)9.99.
+000740     03 FILLER           PIC X(028) VALUE SPACES.
+000750******************************************************
+000760* PROCEDURE DIVISION
+000770******************************************************
+000780 PROCEDURE DIVISION.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-RECOMPUTE THRU 2000-EXIT
+000820         UNTIL WS-EOF.
+000830     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000840     STOP RUN.
+000850******************************************************
+000860* 1000-INITIALIZE - READ THE PARAMETER CARD, OPEN CURSOR
+000870******************************************************
+000880 1000-INITIALIZE.
+000890     OPEN INPUT PARM-FILE.
+000900     OPEN OUTPUT PAY102-RPT.
+000910     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000920     ACCEPT WS-NOWTIME FROM TIME.
+000930     READ PARM-FILE
+000940         AT END DISPLAY "PAY102 - MISSING PARAMETER CARD"
+000950            MOVE "Y" TO WS-EOF-SW
+000960            GO TO 1000-EXIT
+000970     END-READ.
+000980     PERFORM 1100-FIND-CHECKPOINT THRU 1100-EXIT.
+000990     EXEC SQL
+001000         DECLARE TAXCHG-CSR CURSOR WITH HOLD FOR
+001010         SELECT CNTNUM, TRNAMT, TRNTAX, TRNTOT, TAXRAT
+001020           FROM GAFMST
+001030          WHERE TAXRAT = :PARM-OLD-RATE
+001040            AND (DIVCOD = :PARM-DIV-SCOPE OR :PARM-DIV-SCOPE = SPACES)
+001050            AND CNTNUM > :WS-CKPT-CNTNUM
+001060          ORDER BY CNTNUM
+001070          FOR UPDATE OF TAXRAT, TRNTAX, TRNTOT, CHGAMT,
+001080                        MODDAY, MODTIM, MODPSN
+001090     END-EXEC.
+001100     EXEC SQL
+001110         OPEN TAXCHG-CSR
+001120     END-EXEC.
+001130     PERFORM 2100-FETCH-CNTNUM THRU 2100-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+001160******************************************************
+001170* 1100-FIND-CHECKPOINT - RESUME PAST A PRIOR ABEND, IF ANY
+001180******************************************************
+001190 1100-FIND-CHECKPOINT.
+001200     EXEC SQL
+001210         SELECT CNTNUM, CKCNT
+001220           INTO :PAY_GAFCKP-CNTNUM, :PAY_GAFCKP-CKCNT
+001230           FROM GAFCKP
+001240          WHERE RUNID = :WS-RUN-ID
+001250     END-EXEC.
+001260     IF SQLCODE = 0
+001270         MOVE PAY_GAFCKP-CNTNUM TO WS-CKPT-CNTNUM
+001280         MOVE PAY_GAFCKP-CKCNT TO WS-PROC-CNT
+001290         DISPLAY "PAY102 - RESUMING AFTER CHECKPOINT "
+001300                 WS-CKPT-CNTNUM
+001310     ELSE
+001320         MOVE SPACES TO WS-CKPT-CNTNUM
+001330         MOVE ZERO TO WS-PROC-CNT
+001340     END-IF.
+001350 1100-EXIT.
+001360     EXIT.
+001370******************************************************
+001380* 2000-RECOMPUTE - RECOMPUTE ONE CONTRACT AND REPORT IT
+001390******************************************************
+001400 2000-RECOMPUTE.
+001410     MOVE PAY_GAFMST-TRNTAX TO WS-OLD-TRNTAX.
+001420     MOVE PAY_GAFMST-TRNTOT TO WS-OLD-TRNTOT.
+001430     COMPUTE WS-NEW-TRNTAX ROUNDED =
+001440         PAY_GAFMST-TRNAMT * PARM-NEW-RATE / 100.
+001450     COMPUTE WS-NEW-TRNTOT =
+001460         PAY_GAFMST-TRNAMT + WS-NEW-TRNTAX.
+001470     COMPUTE WS-CHGAMT = WS-NEW-TRNTOT - WS-OLD-TRNTOT.
+001480     EXEC SQL
+001490         UPDATE GAFMST
+001500            SET TAXRAT = :PARM-NEW-RATE,
+001510                TRNTAX = :WS-NEW-TRNTAX,
+001520                TRNTOT = :WS-NEW-TRNTOT,
+001530                CHGAMT = :WS-CHGAMT,
+001540                MODDAY = :WS-TODAY,
+001550                MODTIM = :WS-NOWTIME,
+001560                MODPSN = :PARM-RUN-PSN
+001570          WHERE CURRENT OF TAXCHG-CSR
+001580     END-EXEC.
+001590     PERFORM 2250-LOG-CHANGES THRU 2250-EXIT.
+001600     MOVE PAY_GAFMST-CNTNUM TO DL-CNTNUM.
+001610     MOVE WS-OLD-TRNTOT TO DL-OLD-TOT.
+001620     MOVE WS-NEW-TRNTOT TO DL-NEW-TOT.
+001630     MOVE WS-CHGAMT TO DL-CHGAMT.
+001640     WRITE PAY102-RPT-REC FROM WS-DETAIL-LINE.
+001650     ADD 1 TO WS-PROC-CNT.
+001660     DIVIDE WS-PROC-CNT BY WS-CKPT-INTERVAL
+001670         GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+001680     IF WS-CKPT-REM = 0
+001690         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+001700     END-IF.
+001710     PERFORM 2100-FETCH-CNTNUM THRU 2100-EXIT.
+001720 2000-EXIT.
+001730     EXIT.
+001740******************************************************
+001750* 2250-LOG-CHANGES - RECORD BEFORE/AFTER GAFMST VALUES
+001760******************************************************
+001770 2250-LOG-CHANGES.
+001780     MOVE "TAXRAT" TO WS-LOG-FLDNAM.
+001790     MOVE PARM-OLD-RATE TO WS-NUM-EDIT.
+001800     MOVE WS-NUM-EDIT TO WS-LOG-OLDVAL.
+001810     MOVE PARM-NEW-RATE TO WS-NUM-EDIT.
+001820     MOVE WS-NUM-EDIT TO WS-LOG-NEWVAL.
+001830     PERFORM 2260-LOG-CHANGE THRU 2260-EXIT.
+001840     MOVE "TRNTAX" TO WS-LOG-FLDNAM.
+001850     MOVE WS-OLD-TRNTAX TO WS-NUM-EDIT.
+001860     MOVE WS-NUM-EDIT TO WS-LOG-OLDVAL.
+001870     MOVE WS-NEW-TRNTAX TO WS-NUM-EDIT.
+001880     MOVE WS-NUM-EDIT TO WS-LOG-NEWVAL.
+001890     PERFORM 2260-LOG-CHANGE THRU 2260-EXIT.
+001900     MOVE "TRNTOT" TO WS-LOG-FLDNAM.
+001910     MOVE WS-OLD-TRNTOT TO WS-NUM-EDIT.
+001920     MOVE WS-NUM-EDIT TO WS-LOG-OLDVAL.
+001930     MOVE WS-NEW-TRNTOT TO WS-NUM-EDIT.
+001940     MOVE WS-NUM-EDIT TO WS-LOG-NEWVAL.
+001950     PERFORM 2260-LOG-CHANGE THRU 2260-EXIT.
+001960 2250-EXIT.
+001970     EXIT.
+001980******************************************************
+001990* 2260-LOG-CHANGE - INSERT ONE CHANGE-LOG ROW
+002000******************************************************
+002010 2260-LOG-CHANGE.
+002020     EXEC SQL
+002030         INSERT INTO CHGLOG
+002040             (TABNAM, KEYVAL, FLDNAM, OLDVAL, NEWVAL,
+002050              CHGDAY, CHGTIM, CHGPSN)
+002060         VALUES
+002070             ("GAFMST", :PAY_GAFMST-CNTNUM, :WS-LOG-FLDNAM,
+002080              :WS-LOG-OLDVAL, :WS-LOG-NEWVAL,
+002090              :WS-TODAY, :WS-NOWTIME, :PARM-RUN-PSN)
+002100     END-EXEC.
+002110 2260-EXIT.
+002120     EXIT.
+002130******************************************************
+002140******************************************************
+002150* 2100-FETCH-CNTNUM - GET NEXT CONTRACT AT THE OLD RATE
+002160******************************************************
+002170 2100-FETCH-CNTNUM.
+002180     EXEC SQL
+002190         FETCH TAXCHG-CSR
+002200          INTO :PAY_GAFMST-CNTNUM, :PAY_GAFMST-TRNAMT,
+002210               :PAY_GAFMST-TRNTAX, :PAY_GAFMST-TRNTOT,
+002220               :PAY_GAFMST-TAXRAT
+002230     END-EXEC.
+002240     IF SQLCODE NOT = 0
+002250         MOVE "Y" TO WS-EOF-SW.
+002260 2100-EXIT.
+002270     EXIT.
+002280******************************************************
+002290* 2400-WRITE-CHECKPOINT - SAVE PROGRESS, COMMIT THE WORK
+002300*                         DONE SINCE THE LAST CHECKPOINT
+002310******************************************************
+002320 2400-WRITE-CHECKPOINT.
+002330     EXEC SQL
+002340         UPDATE GAFCKP
+002350            SET CNTNUM = :PAY_GAFMST-CNTNUM,
+002360                CKCNT = :WS-PROC-CNT,
+002370                CKDAY = :WS-TODAY,
+002380                CKTIM = :WS-NOWTIME
+002390          WHERE RUNID = :WS-RUN-ID
+002400     END-EXEC.
+002410     IF SQLCODE = 100
+002420         EXEC SQL
+002430             INSERT INTO GAFCKP
+002440                 (RUNID, CNTNUM, CKCNT, CKDAY, CKTIM)
+002450             VALUES
+002460                 (:WS-RUN-ID, :PAY_GAFMST-CNTNUM, :WS-PROC-CNT,
+002470                  :WS-TODAY, :WS-NOWTIME)
+002480         END-EXEC
+002490     END-IF.
+002500     EXEC SQL
+002510         COMMIT
+002520     END-EXEC.
+002530 2400-EXIT.
+002540     EXIT.
+002550******************************************************
+002560* 3000-TERMINATE - CLOSE UP, CLEAR CHECKPOINT, COMMIT
+002570******************************************************
+002580 3000-TERMINATE.
+002590     EXEC SQL
+002600         CLOSE TAXCHG-CSR
+002610     END-EXEC.
+002620     IF WS-EOF
+002630         EXEC SQL
+002640             DELETE FROM GAFCKP
+002650              WHERE RUNID = :WS-RUN-ID
+002660         END-EXEC
+002670     END-IF.
+002680     EXEC SQL
+002690         COMMIT
+002700     END-EXEC.
+002710     CLOSE PARM-FILE.
+002720     CLOSE PAY102-RPT.
+002730 3000-EXIT.
+002740     EXIT.
