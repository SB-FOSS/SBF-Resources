@@ -0,0 +1,200 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAY101.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - POSTS PAYMENT
+000100*                       TRANSACTIONS TO GAFMST AND WRITES
+000110*                       ONE GAFHST ROW PER PAYMENT APPLIED
+000120*  2026-08-09  K.SATO   LOG BEFORE/AFTER VALUES OF EVERY
+000130*                       CHANGED GAFMST FIELD TO CHGLOG
+000140******************************************************
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT PMTTRN-FILE ASSIGN TO PMTTRNIN.
+000190 DATA DIVISION.
+000200 FILE SECTION.
+000210 FD  PMTTRN-FILE
+000220     RECORDING MODE IS F
+000230     LABEL RECORDS ARE STANDARD.
+000240 01  PMTTRN-REC.
+000250     03 TR-CNTNUM        PIC X(009).
+000260     03 TR-PAYAMT        PIC S9(013) COMP-3.
+000270     03 TR-PSN           PIC X(004).
+000280 WORKING-STORAGE SECTION.
+000290     EXEC SQL INCLUDE SQLCA END-EXEC.
+000300     EXEC SQL INCLUDE PAY_GAFMST END-EXEC.
+000310     EXEC SQL INCLUDE PAY_GAFHST END-EXEC.
+000320     EXEC SQL INCLUDE PAY_CHGLOG END-EXEC.
+000330 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000340     88 WS-EOF                      VALUE "Y".
+000350 77  WS-TODAY            PIC X(008).
+000360 77  WS-NOWTIME          PIC X(006).
+000370 77  WS-PAYTAX           PIC S9(013) COMP-3.
+000380 77  WS-PAYTOT           PIC S9(013) COMP-3.
+000390 77  WS-NOTFND-SW        PIC X(001) VALUE "N".
+000400     88 WS-NOTFND                   VALUE "Y".
+000410 77  WS-OLD-TRNAMT       PIC S9(013) COMP-3.
+000420 77  WS-OLD-TRNTAX       PIC S9(013) COMP-3.
+000430 77  WS-OLD-TRNTOT       PIC S9(013) COMP-3.
+000440 77  WS-OLD-PAYCNT       PIC S9(003) COMP-3.
+000450 77  WS-NEW-TRNAMT       PIC S9(013) COMP-3.
+000460 77  WS-NEW-TRNTAX       PIC S9(013) COMP-3.
+000470 77  WS-NEW-TRNTOT       PIC S9(013) COMP-3.
+000480 77  WS-NUM-EDIT         PIC -(015)9.99.
+000490 77  WS-LOG-FLDNAM       PIC X(008).
+000500 77  WS-LOG-OLDVAL       PIC X(020).
+000510 77  WS-LOG-NEWVAL       PIC X(020).
+000520******************************************************
+000530* PROCEDURE DIVISION
+000540******************************************************
+000550 PROCEDURE DIVISION.
+000560 0000-MAINLINE.
+000570     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000580     PERFORM 2000-POST-TRAN THRU 2000-EXIT
+000590         UNTIL WS-EOF.
+000600     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000610     STOP RUN.
+000620******************************************************
+000630* 1000-INITIALIZE - OPEN INPUT, PRIME THE FIRST READ
+000640******************************************************
+000650 1000-INITIALIZE.
+000660     OPEN INPUT PMTTRN-FILE.
+000670     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000680     ACCEPT WS-NOWTIME FROM TIME.
+000690     READ PMTTRN-FILE
+000700         AT END MOVE "Y" TO WS-EOF-SW
+000710     END-READ.
+000720 1000-EXIT.
+000730     EXIT.
+000740******************************************************
+000750* 2000-POST-TRAN - APPLY ONE PAYMENT AND HISTORY ROW
+000760******************************************************
+000770 2000-POST-TRAN.
+000780     MOVE "N" TO WS-NOTFND-SW.
+000790     EXEC SQL
+000800         SELECT TAXRAT, PAYCNT, TRNAMT, TRNTAX, TRNTOT
+000810           INTO :PAY_GAFMST-TAXRAT, :PAY_GAFMST-PAYCNT,
+000820                :WS-OLD-TRNAMT, :WS-OLD-TRNTAX, :WS-OLD-TRNTOT
+000830           FROM GAFMST
+000840          WHERE CNTNUM = :TR-CNTNUM
+000850     END-EXEC.
+000860     IF SQLCODE NOT = 0
+000870         MOVE "Y" TO WS-NOTFND-SW
+000880         DISPLAY "PAY101 - CNTNUM NOT ON FILE " TR-CNTNUM
+000890     ELSE
+000900         MOVE PAY_GAFMST-PAYCNT TO WS-OLD-PAYCNT
+000910         PERFORM 2100-COMPUTE-TAX THRU 2100-EXIT
+000920         PERFORM 2200-UPDATE-GAFMST THRU 2200-EXIT
+000930         PERFORM 2250-LOG-CHANGES THRU 2250-EXIT
+000940         PERFORM 2300-INSERT-GAFHST THRU 2300-EXIT.
+000950     READ PMTTRN-FILE
+000960         AT END MOVE "Y" TO WS-EOF-SW
+000970     END-READ.
+000980 2000-EXIT.
+000990     EXIT.
+001000******************************************************
+001010* 2100-COMPUTE-TAX - TAX AND TOTAL FOR THIS PAYMENT
+001020******************************************************
+001030 2100-COMPUTE-TAX.
+001040     COMPUTE WS-PAYTAX ROUNDED =
+001050         TR-PAYAMT * PAY_GAFMST-TAXRAT / 100.
+001060     COMPUTE WS-PAYTOT = TR-PAYAMT + WS-PAYTAX.
+001070     ADD 1 TO PAY_GAFMST-PAYCNT.
+001080     COMPUTE WS-NEW-TRNAMT = WS-OLD-TRNAMT + TR-PAYAMT.
+001090     COMPUTE WS-NEW-TRNTAX = WS-OLD-TRNTAX + WS-PAYTAX.
+001100     COMPUTE WS-NEW-TRNTOT = WS-OLD-TRNTOT + WS-PAYTOT.
+001110 2100-EXIT.
+001120     EXIT.
+001130******************************************************
+001140* 2200-UPDATE-GAFMST - ROLL THE PAYMENT INTO THE TOTALS
+001150******************************************************
+001160 2200-UPDATE-GAFMST.
+001170     EXEC SQL
+001180         UPDATE GAFMST
+001190            SET TRNAMT = TRNAMT + :TR-PAYAMT,
+001200                TRNTAX = TRNTAX + :WS-PAYTAX,
+001210                TRNTOT = TRNTOT + :WS-PAYTOT,
+001220                PAYCNT = :PAY_GAFMST-PAYCNT,
+001230                MODDAY = :WS-TODAY,
+001240                MODTIM = :WS-NOWTIME,
+001250                MODPSN = :TR-PSN
+001260          WHERE CNTNUM = :TR-CNTNUM
+001270     END-EXEC.
+001280 2200-EXIT.
+001290     EXIT.
+001300******************************************************
+001310* 2250-LOG-CHANGES - RECORD BEFORE/AFTER GAFMST VALUES
+001320******************************************************
+001330 2250-LOG-CHANGES.
+001340     MOVE "TRNAMT" TO WS-LOG-FLDNAM.
+001350     MOVE WS-OLD-TRNAMT TO WS-NUM-EDIT.
+001360     MOVE WS-NUM-EDIT TO WS-LOG-OLDVAL.
+001370     MOVE WS-NEW-TRNAMT TO WS-NUM-EDIT.
+001380     MOVE WS-NUM-EDIT TO WS-LOG-NEWVAL.
+001390     PERFORM 2260-LOG-CHANGE THRU 2260-EXIT.
+001400     MOVE "TRNTAX" TO WS-LOG-FLDNAM.
+001410     MOVE WS-OLD-TRNTAX TO WS-NUM-EDIT.
+001420     MOVE WS-NUM-EDIT TO WS-LOG-OLDVAL.
+001430     MOVE WS-NEW-TRNTAX TO WS-NUM-EDIT.
+001440     MOVE WS-NUM-EDIT TO WS-LOG-NEWVAL.
+001450     PERFORM 2260-LOG-CHANGE THRU 2260-EXIT.
+001460     MOVE "TRNTOT" TO WS-LOG-FLDNAM.
+001470     MOVE WS-OLD-TRNTOT TO WS-NUM-EDIT.
+001480     MOVE WS-NUM-EDIT TO WS-LOG-OLDVAL.
+001490     MOVE WS-NEW-TRNTOT TO WS-NUM-EDIT.
+001500     MOVE WS-NUM-EDIT TO WS-LOG-NEWVAL.
+001510     PERFORM 2260-LOG-CHANGE THRU 2260-EXIT.
+001520     MOVE "PAYCNT" TO WS-LOG-FLDNAM.
+001530     MOVE WS-OLD-PAYCNT TO WS-NUM-EDIT.
+001540     MOVE WS-NUM-EDIT TO WS-LOG-OLDVAL.
+001550     MOVE PAY_GAFMST-PAYCNT TO WS-NUM-EDIT.
+001560     MOVE WS-NUM-EDIT TO WS-LOG-NEWVAL.
+001570     PERFORM 2260-LOG-CHANGE THRU 2260-EXIT.
+001580 2250-EXIT.
+001590     EXIT.
+001600******************************************************
+001610* 2260-LOG-CHANGE - INSERT ONE CHANGE-LOG ROW
+001620******************************************************
+001630 2260-LOG-CHANGE.
+001640     EXEC SQL
+001650         INSERT INTO CHGLOG
+001660             (TABNAM, KEYVAL, FLDNAM, OLDVAL, NEWVAL,
+001670              CHGDAY, CHGTIM, CHGPSN)
+001680         VALUES
+001690             ("GAFMST", :TR-CNTNUM, :WS-LOG-FLDNAM,
+001700              :WS-LOG-OLDVAL, :WS-LOG-NEWVAL,
+001710              :WS-TODAY, :WS-NOWTIME, :TR-PSN)
+001720     END-EXEC.
+001730 2260-EXIT.
+001740     EXIT.
+001750******************************************************
+001760* 2300-INSERT-GAFHST - ONE DETAIL ROW PER PAYMENT
+001770******************************************************
+001780 2300-INSERT-GAFHST.
+001790     EXEC SQL
+001800         INSERT INTO GAFHST
+001810             (CNTNUM, TRNSEQ, TRNDAY, TRNTIM,
+001820              PAYAMT, PAYTAX, PAYTOT, APLPSN,
+001830              REGDAY, REGTIM)
+001840         VALUES
+001850             (:TR-CNTNUM, :PAY_GAFMST-PAYCNT, :WS-TODAY,
+001860              :WS-NOWTIME, :TR-PAYAMT, :WS-PAYTAX,
+001870              :WS-PAYTOT, :TR-PSN, :WS-TODAY, :WS-NOWTIME)
+001880     END-EXEC.
+001890 2300-EXIT.
+001900     EXIT.
+001910******************************************************
+001920* 3000-TERMINATE - CLOSE INPUT AND COMMIT THE WORK
+001930******************************************************
+001940 3000-TERMINATE.
+001950     EXEC SQL
+001960         COMMIT
+001970     END-EXEC.
+001980     CLOSE PMTTRN-FILE.
+001990 3000-EXIT.
+002000     EXIT.
