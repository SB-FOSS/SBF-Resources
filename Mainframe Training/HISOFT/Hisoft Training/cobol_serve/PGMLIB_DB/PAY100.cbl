@@ -0,0 +1,105 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAY100.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - LISTS CONTRACTS
+000100*                       PAST PAYEND WITH CHCKYN NOT 'Y'
+000110******************************************************
+000120 ENVIRONMENT DIVISION.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150     SELECT PAY100-RPT ASSIGN TO PAY100RP.
+000160 DATA DIVISION.
+000170 FILE SECTION.
+000180 FD  PAY100-RPT
+000190     RECORDING MODE IS F
+000200     LABEL RECORDS ARE STANDARD.
+000210 01  PAY100-RPT-REC             PIC X(080).
+000220 WORKING-STORAGE SECTION.
+000230     EXEC SQL INCLUDE SQLCA END-EXEC.
+000240     EXEC SQL INCLUDE PAY_GAFMST END-EXEC.
+000250 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000260     88 WS-EOF                      VALUE "Y".
+000270 77  WS-TODAY            PIC X(008).
+000280 01  WS-DETAIL-LINE.
+000290     03 DL-DIVCOD        PIC X(004).
+000300     03 FILLER           PIC X(002) VALUE SPACES.
+000310     03 DL-CNTNUM        PIC X(009).
+000320     03 FILLER           PIC X(002) VALUE SPACES.
+000330     03 DL-PAYCLT        PIC X(008).
+000340     03 FILLER           PIC X(002) VALUE SPACES.
+000350     03 DL-PAYEND        PIC X(008).
+000360     03 FILLER           PIC X(002) VALUE SPACES.
+000370     03 DL-CHCKYN        PIC X(001).
+000380     03 FILLER           PIC X(042) VALUE SPACES.
+000390******************************************************
+000400* PROCEDURE DIVISION
+000410******************************************************
+000420 PROCEDURE DIVISION.
+000430 0000-MAINLINE.
+000440     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000450     PERFORM 2000-PROCESS-CNTNUM THRU 2000-EXIT
+000460         UNTIL WS-EOF.
+000470     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000480     STOP RUN.
+000490******************************************************
+000500* 1000-INITIALIZE - OPEN REPORT, OPEN PAST-DUE CURSOR
+000510******************************************************
+000520 1000-INITIALIZE.
+000530     OPEN OUTPUT PAY100-RPT.
+000540     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000550     EXEC SQL
+000560         DECLARE PASTDUE-CSR CURSOR FOR
+000570         SELECT CNTNUM, DIVCOD, PAYCLT, PAYEND, CHCKYN
+000580           FROM GAFMST
+000590          WHERE PAYEND < :WS-TODAY
+000600            AND CHCKYN <> 'Y'
+000610          ORDER BY DIVCOD, CNTNUM
+000620     END-EXEC.
+000630     EXEC SQL
+000640         OPEN PASTDUE-CSR
+000650     END-EXEC.
+000660     PERFORM 2100-FETCH-CNTNUM THRU 2100-EXIT.
+000670 1000-EXIT.
+000680     EXIT.
+000690******************************************************
+000700* 2000-PROCESS-CNTNUM - FORMAT AND WRITE ONE LINE
+000710******************************************************
+000720 2000-PROCESS-CNTNUM.
+000730     MOVE PAY_GAFMST-DIVCOD TO DL-DIVCOD.
+000740     MOVE PAY_GAFMST-CNTNUM TO DL-CNTNUM.
+000750     MOVE PAY_GAFMST-PAYCLT TO DL-PAYCLT.
+000760     MOVE PAY_GAFMST-PAYEND TO DL-PAYEND.
+000770     MOVE PAY_GAFMST-CHCKYN TO DL-CHCKYN.
+000780     WRITE PAY100-RPT-REC FROM WS-DETAIL-LINE.
+000790     PERFORM 2100-FETCH-CNTNUM THRU 2100-EXIT.
+000800 2000-EXIT.
+000810     EXIT.
+000820******************************************************
+000830* 2100-FETCH-CNTNUM - GET NEXT PAST-DUE CONTRACT
+000840******************************************************
+000850 2100-FETCH-CNTNUM.
+000860     EXEC SQL
+000870         FETCH PASTDUE-CSR
+000880          INTO :PAY_GAFMST-CNTNUM, :PAY_GAFMST-DIVCOD,
+000890               :PAY_GAFMST-PAYCLT, :PAY_GAFMST-PAYEND,
+000900               :PAY_GAFMST-CHCKYN
+000910     END-EXEC.
+000920     IF SQLCODE NOT = 0
+000930         MOVE "Y" TO WS-EOF-SW.
+000940 2100-EXIT.
+000950     EXIT.
+000960******************************************************
+000970* 3000-TERMINATE - CLOSE CURSOR AND REPORT
+000980******************************************************
+000990 3000-TERMINATE.
+001000     EXEC SQL
+001010         CLOSE PASTDUE-CSR
+001020     END-EXEC.
+001030     CLOSE PAY100-RPT.
+001040 3000-EXIT.
+001050     EXIT.
