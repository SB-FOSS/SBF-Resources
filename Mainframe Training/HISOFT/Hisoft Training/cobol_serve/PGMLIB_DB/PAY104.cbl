@@ -0,0 +1,177 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAY104.
+000030 AUTHOR. K.SATO.
+000040 INSTALLATION. SYSTEM DEVELOPMENT DEPT.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070******************************************************
+000080* MODIFICATION HISTORY
+000090*  2026-08-09  K.SATO   INITIAL VERSION - HOLD/RELEASE
+000100*                       TRANSACTION AGAINST GAFMST-HOLSFT,
+000110*                       WITH A REASON CODE AND AN AUDIT
+000120*                       LOG ENTRY PER TRANSACTION
+000125*  2026-08-09  K.SATO   LOG BEFORE/AFTER HOLSFT TO CHGLOG
+000130******************************************************
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT HOLTRN-FILE ASSIGN TO HOLTRNIN.
+000180     SELECT PAY104-RPT ASSIGN TO PAY104RP.
+000190 DATA DIVISION.
+000200 FILE SECTION.
+000210 FD  HOLTRN-FILE
+000220     RECORDING MODE IS F
+000230     LABEL RECORDS ARE STANDARD.
+000240 01  HOLTRN-REC.
+000250     03 HT-CNTNUM        PIC X(009).
+000260     03 HT-ACTCOD        PIC X(001).
+000270         88 HT-HOLD                VALUE "H".
+000280         88 HT-RELEASE             VALUE "R".
+000290     03 HT-RSNCOD        PIC X(004).
+000300     03 HT-PSN           PIC X(004).
+000310 FD  PAY104-RPT
+000320     RECORDING MODE IS F
+000330     LABEL RECORDS ARE STANDARD.
+000340 01  PAY104-RPT-REC              PIC X(080).
+000350 WORKING-STORAGE SECTION.
+000360     EXEC SQL INCLUDE SQLCA END-EXEC.
+000370     EXEC SQL INCLUDE PAY_GAFMST END-EXEC.
+000380     EXEC SQL INCLUDE PAY_GAFAUD END-EXEC.
+000385     EXEC SQL INCLUDE PAY_CHGLOG END-EXEC.
+000390 77  WS-EOF-SW           PIC X(001) VALUE "N".
+000400     88 WS-EOF                      VALUE "Y".
+000410 77  WS-TODAY            PIC X(008).
+000420 77  WS-NOWTIME          PIC X(006).
+000430 77  WS-NOTFND-SW        PIC X(001) VALUE "N".
+000440     88 WS-NOTFND                   VALUE "Y".
+000445 77  WS-OLD-HOLSFT       PIC X(001).
+000446 77  WS-LOG-OLDVAL       PIC X(020).
+000447 77  WS-LOG-NEWVAL       PIC X(020).
+000450 01  WS-DETAIL-LINE.
+000460     03 DL-CNTNUM        PIC X(009).
+000470     03 FILLER           PIC X(002) VALUE SPACES.
+000480     03 DL-ACTCOD        PIC X(001).
+000490     03 FILLER           PIC X(002) VALUE SPACES.
+000500     03 DL-RSNCOD        PIC X(004).
+000510     03 FILLER           PIC X(002) VALUE SPACES.
+000520     03 DL-PSN           PIC X(004).
+000530     03 FILLER           PIC X(056) VALUE SPACES.
+000540******************************************************
+000550* PROCEDURE DIVISION
+000560******************************************************
+000570 PROCEDURE DIVISION.
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000600     PERFORM 2000-APPLY-TRAN THRU 2000-EXIT
+000610         UNTIL WS-EOF.
+000620     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000630     STOP RUN.
+000640******************************************************
+000650* 1000-INITIALIZE - OPEN FILES, PRIME THE FIRST READ
+000660******************************************************
+000670 1000-INITIALIZE.
+000680     OPEN INPUT HOLTRN-FILE.
+000690     OPEN OUTPUT PAY104-RPT.
+000700     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+000710     ACCEPT WS-NOWTIME FROM TIME.
+000720     READ HOLTRN-FILE
+000730         AT END MOVE "Y" TO WS-EOF-SW
+000740     END-READ.
+000750 1000-EXIT.
+000760     EXIT.
+000770******************************************************
+000780* 2000-APPLY-TRAN - VALIDATE, UPDATE HOLSFT, LOG IT
+000790******************************************************
+000800 2000-APPLY-TRAN.
+000810     MOVE "N" TO WS-NOTFND-SW.
+000820     IF HT-RSNCOD = SPACES
+000830         DISPLAY "PAY104 - REASON CODE REQUIRED, SKIPPED "
+000840                 HT-CNTNUM
+000850     ELSE
+000860         EXEC SQL
+000870             SELECT CNTNUM, HOLSFT
+000880               INTO :PAY_GAFMST-CNTNUM, :WS-OLD-HOLSFT
+000890               FROM GAFMST
+000900              WHERE CNTNUM = :HT-CNTNUM
+000910         END-EXEC
+000920         IF SQLCODE NOT = 0
+000930             MOVE "Y" TO WS-NOTFND-SW
+000940             DISPLAY "PAY104 - CNTNUM NOT ON FILE " HT-CNTNUM
+000950         ELSE
+000960             PERFORM 2100-UPDATE-HOLSFT THRU 2100-EXIT
+000965             PERFORM 2150-LOG-CHANGE THRU 2150-EXIT
+000970             PERFORM 2200-WRITE-AUDIT THRU 2200-EXIT
+000980             PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+000990         END-IF
+001000     END-IF.
+001010     READ HOLTRN-FILE
+001020         AT END MOVE "Y" TO WS-EOF-SW
+001030     END-READ.
+001040 2000-EXIT.
+001050     EXIT.
+001060******************************************************
+001070* 2100-UPDATE-HOLSFT - SET THE HOLD/RELEASE FLAG
+001080******************************************************
+001090 2100-UPDATE-HOLSFT.
+001100     EXEC SQL
+001110         UPDATE GAFMST
+001120            SET HOLSFT = :HT-ACTCOD,
+001130                MODDAY = :WS-TODAY,
+001140                MODTIM = :WS-NOWTIME,
+001150                MODPSN = :HT-PSN
+001160          WHERE CNTNUM = :HT-CNTNUM
+001170     END-EXEC.
+001180 2100-EXIT.
+001190     EXIT.
+001191******************************************************
+001192* 2150-LOG-CHANGE - RECORD BEFORE/AFTER HOLSFT VALUES
+001193******************************************************
+001194 2150-LOG-CHANGE.
+001195     MOVE WS-OLD-HOLSFT TO WS-LOG-OLDVAL.
+001196     MOVE HT-ACTCOD TO WS-LOG-NEWVAL.
+001197     EXEC SQL
+001198         INSERT INTO CHGLOG
+001199             (TABNAM, KEYVAL, FLDNAM, OLDVAL, NEWVAL,
+001200              CHGDAY, CHGTIM, CHGPSN)
+001201         VALUES
+001202             ("GAFMST", :HT-CNTNUM, "HOLSFT",
+001203              :WS-LOG-OLDVAL, :WS-LOG-NEWVAL,
+001204              :WS-TODAY, :WS-NOWTIME, :HT-PSN)
+001205     END-EXEC.
+001206 2150-EXIT.
+001207     EXIT.
+001208******************************************************
+001210* 2200-WRITE-AUDIT - ONE AUDIT ROW PER HOLD/RELEASE
+001220******************************************************
+001230 2200-WRITE-AUDIT.
+001240     EXEC SQL
+001250         INSERT INTO GAFAUD
+001260             (CNTNUM, ACTCOD, RSNCOD, AUDPSN, AUDDAY, AUDTIM)
+001270         VALUES
+001280             (:HT-CNTNUM, :HT-ACTCOD, :HT-RSNCOD, :HT-PSN,
+001290              :WS-TODAY, :WS-NOWTIME)
+001300     END-EXEC.
+001310 2200-EXIT.
+001320     EXIT.
+001330******************************************************
+001340* 2300-WRITE-DETAIL - ECHO THE TRANSACTION TO THE REPORT
+001350******************************************************
+001360 2300-WRITE-DETAIL.
+001370     MOVE HT-CNTNUM TO DL-CNTNUM.
+001380     MOVE HT-ACTCOD TO DL-ACTCOD.
+001390     MOVE HT-RSNCOD TO DL-RSNCOD.
+001400     MOVE HT-PSN    TO DL-PSN.
+001410     WRITE PAY104-RPT-REC FROM WS-DETAIL-LINE.
+001420 2300-EXIT.
+001430     EXIT.
+001440******************************************************
+001450* 3000-TERMINATE - CLOSE FILES AND COMMIT THE WORK
+001460******************************************************
+001470 3000-TERMINATE.
+001480     EXEC SQL
+001490         COMMIT
+001500     END-EXEC.
+001510     CLOSE HOLTRN-FILE.
+001520     CLOSE PAY104-RPT.
+001530 3000-EXIT.
+001540     EXIT.
