@@ -0,0 +1,9 @@
+000010************************************************
+000020* (PAY_GAFAUD)
+000030************************************************
+000040 01  PAY_GAFAUD-CNTNUM PIC  X(009).
+000050 01  PAY_GAFAUD-ACTCOD PIC  X(001).
+000060 01  PAY_GAFAUD-RSNCOD PIC  X(004).
+000070 01  PAY_GAFAUD-AUDPSN PIC  X(004).
+000080 01  PAY_GAFAUD-AUDDAY PIC  X(008).
+000090 01  PAY_GAFAUD-AUDTIM PIC  X(006).
