@@ -14,7 +14,15 @@
 000140 01  PAY_GAFMST-PAYEND PIC  X(008).
 000150 01  PAY_GAFMST-HOLSFT PIC  X(001).
 000160 01  PAY_GAFMST-EXPCOD PIC  X(003).
-000170 01  PAY_GAFMST-REMARK PIC  X(046).
+000165 01  PAY_GAFMST-EQPCOD PIC  X(004).
+000167 01  PAY_GAFMST-SNDTYP PIC  X(001).
+000168     88 PAY_GAFMST-SND-STANDARD    VALUE "1".
+000169     88 PAY_GAFMST-SND-WINDOW      VALUE "2".
+000170     88 PAY_GAFMST-SND-ELECTRONIC  VALUE "3".
+000171 01  PAY_GAFMST-CONFLG PIC  X(001).
+000172     88 PAY_GAFMST-CONSOLIDATE     VALUE "Y".
+000173     88 PAY_GAFMST-NO-CONSOLIDATE  VALUE "N".
+000175 01  PAY_GAFMST-REMARK PIC  X(046).
 000180 01  PAY_GAFMST-TRNAMT PIC S9(013) COMP-3.
 000190 01  PAY_GAFMST-TRNTAX PIC S9(013) COMP-3.
 000200 01  PAY_GAFMST-TRNTOT PIC S9(013) COMP-3.
@@ -28,4 +36,4 @@
 000280 01  PAY_GAFMST-REGPSN PIC  X(004).
 000290 01  PAY_GAFMST-MODDAY PIC  X(008).
 000300 01  PAY_GAFMST-MODTIM PIC  X(006).
-000310 01  PAY_GAFMST-MODPSN PIC  X(004).
\ No newline at end of file
+000310 01  PAY_GAFMST-MODPSN PIC  X(004).
