@@ -0,0 +1,8 @@
+000010************************************************
+000020* (PAY_GAFCKP)
+000030************************************************
+000040 01  PAY_GAFCKP-RUNID  PIC  X(008).
+000050 01  PAY_GAFCKP-CNTNUM PIC  X(009).
+000060 01  PAY_GAFCKP-CKCNT  PIC S9(007) COMP-3.
+000070 01  PAY_GAFCKP-CKDAY  PIC  X(008).
+000080 01  PAY_GAFCKP-CKTIM  PIC  X(006).
