@@ -0,0 +1,11 @@
+000010************************************************
+000020* (PAY_CHGLOG)
+000030************************************************
+000040 01  PAY_CHGLOG-TABNAM PIC  X(006).
+000050 01  PAY_CHGLOG-KEYVAL PIC  X(009).
+000060 01  PAY_CHGLOG-FLDNAM PIC  X(008).
+000070 01  PAY_CHGLOG-OLDVAL PIC  X(020).
+000080 01  PAY_CHGLOG-NEWVAL PIC  X(020).
+000090 01  PAY_CHGLOG-CHGDAY PIC  X(008).
+000100 01  PAY_CHGLOG-CHGTIM PIC  X(006).
+000110 01  PAY_CHGLOG-CHGPSN PIC  X(004).
