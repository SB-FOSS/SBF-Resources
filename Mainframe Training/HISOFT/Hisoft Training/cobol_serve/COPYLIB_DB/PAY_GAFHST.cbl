@@ -0,0 +1,13 @@
+000010************************************************
+000020* (PAY_GAFHST)
+000030************************************************
+000040 01  PAY_GAFHST-CNTNUM PIC  X(009).
+000050 01  PAY_GAFHST-TRNSEQ PIC S9(005) COMP-3.
+000060 01  PAY_GAFHST-TRNDAY PIC  X(008).
+000070 01  PAY_GAFHST-TRNTIM PIC  X(006).
+000080 01  PAY_GAFHST-PAYAMT PIC S9(013) COMP-3.
+000090 01  PAY_GAFHST-PAYTAX PIC S9(013) COMP-3.
+000100 01  PAY_GAFHST-PAYTOT PIC S9(013) COMP-3.
+000110 01  PAY_GAFHST-APLPSN PIC  X(004).
+000120 01  PAY_GAFHST-REGDAY PIC  X(008).
+000130 01  PAY_GAFHST-REGTIM PIC  X(006).
